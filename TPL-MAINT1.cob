@@ -0,0 +1,545 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-MAINT1.
+      *****************************************************************
+      * TPL-MAINT1: COMPANIES-FILE MAINTENANCE                        *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * ADD/CHANGE/DELETE TRANSACTIONS AGAINST companies.txt, KEYED   *
+      * ON COMPANY NAME + STATE. BOTH THE OLD MASTER (ICOMP) AND THE  *
+      * TRANSACTION FILE (ICOMPTRN) MUST BE PRE-SORTED ASCENDING BY   *
+      * NAME + STATE, THE SAME WAY THE REPORT TEMPLATES ALREADY       *
+      * ASSUME ICOMP IS SORTED BY INDUSTRY FOR THEIR CONTROL BREAK.   *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * ICOMP    - OLD MASTER (IO/companies.txt)                      *
+      * ICOMPTRN - TRANSACTIONS (IO/companiestrn.txt), ACTION A/C/D   *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * OCOMP    - NEW MASTER (IO/companies.txt.new) - REVIEW AND     *
+      *            COPY OVER companies.txt WHEN SATISFIED             *
+      * OCOMPREJ - REJECTED TRANSACTIONS (IO/companiesrej.txt)        *
+      *                                                                *
+      * PROCERSSING:                                                  *
+      * ============                                                  *
+      * CLASSIC OLD-MASTER/TRANSACTION BALANCED-LINE UPDATE: MERGE    *
+      * BOTH FILES ON THE KEY AND FOR EACH KEY APPLY THE MATCHING     *
+      * TRANSACTION (ADD/CHANGE/DELETE) OR PASS THE OLD RECORD        *
+      * THROUGH UNCHANGED IF THERE IS NO TRANSACTION FOR IT.          *
+      *===============================================================*
+      * AUTHOR: FELIX RIZZOLLI (FR)                        08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY =='IO/companies.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICOMPTRN==
+            ==:V2:== BY =='IO/companiestrn.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OCOMP==
+            ==:V2:== BY =='IO/companies.txt.new'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OCOMPREJ==
+            ==:V2:== BY =='IO/companiesrej.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+       COPY 'LIB/FILE/KFILEFCW.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY =='IO/companies.dat'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICOMPTRN==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OCOMP==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OCOMPREJ==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+       COPY 'LIB/FILE/KFILEFDW.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY ==40==
+            ==:V3:== BY ==28==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT ICOMP = OLD COMPANIES MASTER                            *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICOMP==.
+       01 ICOMP-REC.
+           05 ICOMP-NAME               PIC X(38).
+           05 ICOMP-STATE              PIC X(2).
+           05 ICOMP-INDUSTRY           PIC X(23).
+           05 ICOMP-GROWTH             PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * INPUT ICOMPTRN = ADD/CHANGE/DELETE TRANSACTIONS               *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICOMPTRN==.
+       01 ICOMPTRN-REC.
+           05 ICOMPTRN-ACTION         PIC X(1).
+              88 ICOMPTRN-ADD            VALUE 'A'.
+              88 ICOMPTRN-CHANGE         VALUE 'C'.
+              88 ICOMPTRN-DELETE         VALUE 'D'.
+           05 ICOMPTRN-NAME           PIC X(38).
+           05 ICOMPTRN-STATE          PIC X(2).
+           05 ICOMPTRN-INDUSTRY       PIC X(23).
+           05 ICOMPTRN-GROWTH         PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * OUTPUT OCOMP = NEW COMPANIES MASTER                           *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OCOMP==.
+       01 OCOMP-REC.
+           05 OCOMP-NAME               PIC X(38).
+           05 OCOMP-STATE              PIC X(2).
+           05 OCOMP-INDUSTRY           PIC X(23).
+           05 OCOMP-GROWTH             PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * OUTPUT OCOMPREJ = REJECTED TRANSACTIONS                      *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OCOMPREJ==.
+       01 OCOMPREJ-REC                PIC X(80).
+
+      *---------------------------------------------------------------*
+      * OUTPUT KCOMP = INDEXED COMPANIES MASTER, BUILT FRESH EACH RUN *
+      * FROM THE SAME RECORDS WRITTEN TO OCOMP, SO TPL-INQ1 ALWAYS    *
+      * HAS AN UP-TO-DATE KEYED LOOKUP FILE TO OPEN                   *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/KFILEWS.cob' REPLACING ==:V1:== BY ==KCOMP==.
+       01 KCOMP-REC.
+           05 KCOMP-NAME               PIC X(38).
+           05 KCOMP-STATE              PIC X(2).
+           05 KCOMP-INDUSTRY           PIC X(23).
+           05 KCOMP-GROWTH             PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * MERGE KEYS (NAME + STATE) - HIGH-VALUES MARKS AN EXHAUSTED    *
+      * FILE SO THE MAIN LOOP CAN COMPARE KEYS WITHOUT A SEPARATE     *
+      * EOF CHECK ON EACH SIDE                                       *
+      *---------------------------------------------------------------*
+       01 TMP-ICOMP-KEY                PIC X(40).
+       01 TMP-TRN-KEY                  PIC X(40).
+
+      *---------------------------------------------------------------*
+      * TEMPORARY                                                     *
+      *---------------------------------------------------------------*
+       01 COUNTER.
+           05 TMP-COUNT-ADDED          PIC 9(7).
+           05 TMP-COUNT-CHANGED        PIC 9(7).
+           05 TMP-COUNT-DELETED        PIC 9(7).
+
+      *---------------------------------------------------------------*
+      * RENAME-DRIVEN SAFE REWRITE - SEE PROMOTE-NEW-MASTER SECTION   *
+      *---------------------------------------------------------------*
+       01 TMP-RENAME.
+           05 TMP-RENAME-OLD           PIC X(40).
+           05 TMP-RENAME-NEW           PIC X(40).
+           05 TMP-RENAME-RC            PIC S9(9) COMP.
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM ICOMP-READ
+           PERFORM ICOMPTRN-READ
+           PERFORM UNTIL (TMP-ICOMP-KEY = HIGH-VALUES)
+                     AND (TMP-TRN-KEY = HIGH-VALUES)
+              EVALUATE TRUE
+                 WHEN (TMP-ICOMP-KEY < TMP-TRN-KEY)
+                    PERFORM MASTER-ONLY-PASS-THROUGH
+                    PERFORM ICOMP-READ
+                 WHEN (TMP-ICOMP-KEY > TMP-TRN-KEY)
+                    PERFORM TRANSACTION-ONLY
+                    PERFORM ICOMPTRN-READ
+                 WHEN OTHER
+                    PERFORM TRANSACTION-MATCHED
+                    PERFORM ICOMP-READ
+                    PERFORM ICOMPTRN-READ
+              END-EVALUATE
+           END-PERFORM
+
+           PERFORM FILE-CLOSE-ICOMP
+           PERFORM FILE-CLOSE-OCOMP
+           PERFORM PROMOTE-NEW-MASTER
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PROMOTE-NEW-MASTER SECTION.
+      *===============================================================*
+      * RENAME-DRIVEN SAFE REWRITE - THE OLD MASTER IS RENAMED TO A   *
+      * .BAK BACKUP BEFORE THE FRESHLY WRITTEN .NEW FILE IS RENAMED   *
+      * INTO ITS PLACE, SO companies.txt IS NEVER LEFT MISSING OR     *
+      * TRUNCATED BY A PARTIAL COPY, AND THE PRIOR MASTER STAYS ON    *
+      * DISK TO RESTORE FROM IF THE REBUILT ONE TURNS OUT TO BE       *
+      * WRONG. CALLED FROM MAIN, NOT FROM PGM-FINISH, SO A FAILED     *
+      * RENAME CAN ROUTE THROUGH PGM-ERR WITHOUT RECURSING BACK INTO  *
+      * PGM-FINISH VIA PGM-END                                        *
+      *---------------------------------------------------------------*
+           MOVE 'IO/companies.txt'     TO TMP-RENAME-OLD
+           MOVE 'IO/companies.txt.bak' TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '971' TO PGM-ERR-RC
+              STRING 'ERROR BACKING UP ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+
+           MOVE 'IO/companies.txt.new' TO TMP-RENAME-OLD
+           MOVE 'IO/companies.txt'     TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '972' TO PGM-ERR-RC
+              STRING 'ERROR PROMOTING ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           .
+       PROMOTE-NEW-MASTER-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-MAINT1'                         TO PGM-NAME
+           MOVE 'COMPANIES-FILE MAINTENANCE (ADD/CHANGE/DELETE)'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-ICOMP
+           PERFORM FILE-OPEN-INPUT-ICOMPTRN
+           PERFORM FILE-OPEN-OUTPUT-OCOMP
+           PERFORM FILE-OPEN-OUTPUT-OCOMPREJ
+           PERFORM FILE-OPEN-OUTPUT-KCOMP
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       MASTER-ONLY-PASS-THROUGH SECTION.
+      *===============================================================*
+      *    NO TRANSACTION FOR THIS KEY - KEEP THE OLD RECORD AS-IS    *
+           MOVE ICOMP-REC     TO OCOMP-REC
+           PERFORM OCOMP-WRITE
+           .
+       MASTER-ONLY-PASS-THROUGH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRANSACTION-ONLY SECTION.
+      *===============================================================*
+      *    THE TRANSACTION KEY IS AHEAD OF (OR THE MASTER IS OUT OF)  *
+      *    REMAINING OLD-MASTER KEYS - ONLY 'ADD' MAKES SENSE HERE    *
+           IF (ICOMPTRN-ADD) THEN
+              MOVE ICOMPTRN-NAME     TO OCOMP-NAME
+              MOVE ICOMPTRN-STATE    TO OCOMP-STATE
+              MOVE ICOMPTRN-INDUSTRY TO OCOMP-INDUSTRY
+              MOVE ICOMPTRN-GROWTH   TO OCOMP-GROWTH
+              PERFORM OCOMP-WRITE
+              ADD 1 TO TMP-COUNT-ADDED
+           ELSE
+              PERFORM TRN-REJECT-NOT-FOUND
+           END-IF
+           .
+       TRANSACTION-ONLY-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRANSACTION-MATCHED SECTION.
+      *===============================================================*
+           EVALUATE TRUE
+              WHEN (ICOMPTRN-ADD)
+                 PERFORM TRN-REJECT-DUPLICATE
+                 MOVE ICOMP-REC      TO OCOMP-REC
+                 PERFORM OCOMP-WRITE
+              WHEN (ICOMPTRN-CHANGE)
+                 MOVE ICOMP-NAME     TO OCOMP-NAME
+                 MOVE ICOMP-STATE    TO OCOMP-STATE
+                 MOVE ICOMPTRN-INDUSTRY TO OCOMP-INDUSTRY
+                 MOVE ICOMPTRN-GROWTH   TO OCOMP-GROWTH
+                 PERFORM OCOMP-WRITE
+                 ADD 1 TO TMP-COUNT-CHANGED
+              WHEN (ICOMPTRN-DELETE)
+                 ADD 1 TO TMP-COUNT-DELETED
+              WHEN OTHER
+                 PERFORM TRN-REJECT-INVALID-ACTION
+                 MOVE ICOMP-REC      TO OCOMP-REC
+                 PERFORM OCOMP-WRITE
+           END-EVALUATE
+           .
+       TRANSACTION-MATCHED-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-INVALID-ACTION SECTION.
+      *===============================================================*
+           MOVE SPACES TO OCOMPREJ-REC
+           STRING 'INVALID ACTION ' ICOMPTRN-ACTION ': ' ICOMPTRN-NAME
+                  ' ' ICOMPTRN-STATE
+             DELIMITED BY SIZE
+             INTO OCOMPREJ-REC
+           END-STRING
+           MOVE OCOMPREJ-REC TO OCOMPREJ-RECORD
+           PERFORM FILE-WRITE-OCOMPREJ
+           .
+       TRN-REJECT-INVALID-ACTION-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-NOT-FOUND SECTION.
+      *===============================================================*
+           MOVE SPACES TO OCOMPREJ-REC
+           STRING 'NOT FOUND: ' ICOMPTRN-ACTION ' ' ICOMPTRN-NAME ' '
+                  ICOMPTRN-STATE
+             DELIMITED BY SIZE
+             INTO OCOMPREJ-REC
+           END-STRING
+           MOVE OCOMPREJ-REC TO OCOMPREJ-RECORD
+           PERFORM FILE-WRITE-OCOMPREJ
+           .
+       TRN-REJECT-NOT-FOUND-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-DUPLICATE SECTION.
+      *===============================================================*
+           MOVE SPACES TO OCOMPREJ-REC
+           STRING 'DUPLICATE KEY, NOT ADDED: ' ICOMPTRN-NAME ' '
+                  ICOMPTRN-STATE
+             DELIMITED BY SIZE
+             INTO OCOMPREJ-REC
+           END-STRING
+           MOVE OCOMPREJ-REC TO OCOMPREJ-RECORD
+           PERFORM FILE-WRITE-OCOMPREJ
+           .
+       TRN-REJECT-DUPLICATE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       ICOMP-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ICOMP
+           IF (NOT ICOMP-EOF) THEN
+              MOVE ICOMP-RECORD TO ICOMP-REC
+              MOVE SPACES       TO TMP-ICOMP-KEY
+              STRING ICOMP-NAME ICOMP-STATE
+                DELIMITED BY SIZE
+                INTO TMP-ICOMP-KEY
+              END-STRING
+           ELSE
+              MOVE HIGH-VALUES TO TMP-ICOMP-KEY
+           END-IF
+           .
+       ICOMP-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       ICOMPTRN-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ICOMPTRN
+           IF (NOT ICOMPTRN-EOF) THEN
+              MOVE ICOMPTRN-RECORD TO ICOMPTRN-REC
+              MOVE SPACES          TO TMP-TRN-KEY
+              STRING ICOMPTRN-NAME ICOMPTRN-STATE
+                DELIMITED BY SIZE
+                INTO TMP-TRN-KEY
+              END-STRING
+           ELSE
+              MOVE HIGH-VALUES TO TMP-TRN-KEY
+           END-IF
+           .
+       ICOMPTRN-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       OCOMP-WRITE SECTION.
+      *===============================================================*
+           MOVE OCOMP-REC TO OCOMP-RECORD
+           PERFORM FILE-WRITE-OCOMP
+
+      *    KEEP THE INDEXED MASTER IN STEP WITH OCOMP
+           MOVE OCOMP-NAME     TO KCOMP-NAME
+           MOVE OCOMP-STATE    TO KCOMP-STATE
+           MOVE OCOMP-INDUSTRY TO KCOMP-INDUSTRY
+           MOVE OCOMP-GROWTH   TO KCOMP-GROWTH
+           MOVE KCOMP-REC      TO KCOMP-RECORD
+           PERFORM FILE-WRITE-KCOMP
+           .
+       OCOMP-WRITE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           COMPUTE PGM-THROUGHPUT-COUNT = ICOMP-COUNT + ICOMPTRN-COUNT
+
+      *---------------------------------------------------------------*
+      * CLOSE FILES                                                   *
+      *---------------------------------------------------------------*
+           PERFORM FILE-CLOSE-ICOMPTRN
+           PERFORM FILE-CLOSE-OCOMPREJ
+           PERFORM FILE-CLOSE-KCOMP
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'INPUT ICOMP.........: ' ICOMP-COUNT
+           DISPLAY 'INPUT ICOMPTRN.......: ' ICOMPTRN-COUNT
+           DISPLAY 'OUTPUT OCOMP.........: ' OCOMP-COUNT
+           DISPLAY 'OUTPUT OCOMPREJ......: ' OCOMPREJ-COUNT
+           DISPLAY 'TRANSACTIONS ADDED...: ' TMP-COUNT-ADDED
+           DISPLAY 'TRANSACTIONS CHANGED.: ' TMP-COUNT-CHANGED
+           DISPLAY 'TRANSACTIONS DELETED.: ' TMP-COUNT-DELETED
+           MOVE FUNCTION CURRENT-DATE TO PGM-DATE
+           DISPLAY PGM-NAME ' ENDE.......: '
+             PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
+             PGM-DATE(9:2) ':' PGM-DATE(11:2) ':' PGM-DATE(13:2) ' '
+      *    END-DISPLAY
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY =='IO/companies.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICOMPTRN==
+            ==:V2:== BY =='IO/companiestrn.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OCOMP==
+            ==:V2:== BY =='IO/companies.txt.new'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OCOMPREJ==
+            ==:V2:== BY =='IO/companiesrej.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/KFILESE.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY =='IO/companies.dat'==.
+
+      *****************************************************************
+       END PROGRAM TPL-MAINT1.
+      *****************************************************************
