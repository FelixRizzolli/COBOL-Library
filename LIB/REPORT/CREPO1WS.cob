@@ -0,0 +1,3 @@
+       01 CREPO1                        PIC X(8) VALUE 'CREPO1'.
+       COPY 'LIB/REPORT/CREPO1CA.cob'.
+       01 CREPO1-SAVE-RUN-STAMP            PIC  X(8).
