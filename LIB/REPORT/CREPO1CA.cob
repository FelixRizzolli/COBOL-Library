@@ -1,13 +1,30 @@
        01 CREPO1CA.
            05 CREPO1CA-RC                  PIC  X(3).
-           05 CREPO1CA-MSG                 PIC  X(100).
+           05 CREPO1CA-MSG                 PIC  X(200).
            05 CREPO1CA-ACTION              PIC  X(1).
            05 CREPO1CA-COUNT-RECORDS       PIC S9(9) COMP.
            05 CREPO1CA-COUNT-PAGES         PIC S9(9) COMP.
            05 CREPO1CA-COUNT-LINES         PIC S9(9) COMP.
            05 CREPO1CA-LINES-PER-PAGE      PIC S9(9) COMP.
-           05 CREPO1CA-NUM-HEADERS         PIC  9(1).
-           05 CREPO1CA-NUM-HEADER-PAGE     PIC  9(1).
-           05 CREPO1CA-HEADER              PIC  X(132) OCCURS 9.
+           05 CREPO1CA-NUM-HEADERS         PIC  9(2).
+           05 CREPO1CA-NUM-HEADER-PAGE     PIC  9(2).
+           05 CREPO1CA-HEADER              PIC  X(132) OCCURS 20.
            05 CREPO1CA-LINE                PIC  X(132).
-           05 CREPO1CA-FILLER1             PIC  X(1558).
+           05 CREPO1CA-RUN-STAMP           PIC  X(8).
+      *---------------------------------------------------------------*
+      * "KEEP TOGETHER" HINT - SET TO THE NUMBER OF LINES ABOUT TO BE *
+      * WRITTEN AS AN UNSPLITTABLE BLOCK (E.G. AN INDUSTRY FOOTER)    *
+      * BEFORE THE CALL THAT WRITES THE FIRST LINE OF THAT BLOCK.     *
+      * LINE-REPORT1 FORCES AN EARLY PAGE BREAK IF THE BLOCK WOULDN'T *
+      * FIT ON WHAT'S LEFT OF THE CURRENT PAGE, THEN CLEARS IT BACK   *
+      * TO ZERO SO IT ONLY APPLIES TO THAT ONE CALL                   *
+      *---------------------------------------------------------------*
+           05 CREPO1CA-RESERVE-LINES       PIC S9(4) COMP.
+      *---------------------------------------------------------------*
+      * 'Y' SUPPRESSES THE LEADING ASA CARRIAGE-CONTROL BYTE SO       *
+      * REPORT1 CAN DOUBLE AS CLEAN INPUT FOR A DOWNSTREAM PROGRAM    *
+      * INSTEAD OF A PRINTER                                          *
+      *---------------------------------------------------------------*
+           05 CREPO1CA-NO-ASA-SW           PIC  X(1).
+              88 CREPO1CA-NO-ASA           VALUE 'Y'.
+           05 CREPO1CA-FILLER1             PIC  X(91).
