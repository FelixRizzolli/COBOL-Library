@@ -35,41 +35,90 @@
        INPUT-OUTPUT SECTION.                                            
       *===============================================================*
       
-       FILE-CONTROL.           
-      *---------------------------------------------------------------* 
-       COPY 'LIB/OUTPUT/OFILEFCW.cob' REPLACING 
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
             ==:V1:== BY ==REPORT1==
-            ==:V2:== BY =='IO/REPORT1.txt'==.
+            ==:V2:== BY ==REPORT1-PATH==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
       *****************************************************************
-       DATA DIVISION.                                                  
+       DATA DIVISION.
       *****************************************************************
-       FILE SECTION.                                                    
+       FILE SECTION.
       *===============================================================*
-       FD  REPORT1.                                      
-       01  REPORT1-RECORD.                                              
-            03 REPORT1-RECORD-ASA       PIC  X(1).                      
-            03 REPORT1-RECORD-LINE      PIC  X(132).                    
+       FD  REPORT1.
+       01  REPORT1-RECORD.
+            03 REPORT1-RECORD-ASA       PIC  X(1).
+            03 REPORT1-RECORD-LINE      PIC  X(132).
+      *    NO-ASA MODE WRITES THROUGH THIS RECORD INSTEAD - SAME FD,
+      *    SAME STORAGE, NO LEADING CARRIAGE-CONTROL BYTE
+       01  REPORT1-RECORD-FLAT         PIC  X(133).
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
       *****************************************************************
-       WORKING-STORAGE SECTION.                                        
+       WORKING-STORAGE SECTION.
       *===============================================================*
-      
+
       *---------------------------------------------------------------*
-      * ERRORHANDLING                                                  
-      *---------------------------------------------------------------*   
-       COPY 'LIB/ERR/ERRBWS.cob'.                                                
-           
+      * ERRORHANDLING
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
       *---------------------------------------------------------------*
       * OUTPUT REPORT1                                                  
       *---------------------------------------------------------------*
-       01  REPORT1-STATUS               PIC  X(2).                      
-           88 REPORT1-OK                VALUE '00'.                    
-           88 REPORT1-ERROR             VALUE '01' THRU '99'.          
+       01  REPORT1-STATUS               PIC  X(2).
+           88 REPORT1-OK                VALUE '00'.
+           88 REPORT1-ERROR             VALUE '01' THRU '99'.
+      *---------------------------------------------------------------*
+      * NO-ASA MODE SAVE AREA (SEE WRITE-REPORT1)                     *
+      *---------------------------------------------------------------*
+       01  REPORT1-LINE-SAVE            PIC  X(132).
+      *---------------------------------------------------------------*
+      * ARCHIVE FILENAME (RUN-DATE STAMPED VIA CREPO1CA-RUN-STAMP;    *
+      * FALLS BACK TO TODAY'S DATE IF THE CALLER LEFT IT BLANK)        *
+      *---------------------------------------------------------------*
+       01  REPORT1-PATH                 PIC  X(40).
+       01  REPORT1-DATE-RAW             PIC  X(21).
       *---------------------------------------------------------------*
       * GLOBAL                                                          
       *---------------------------------------------------------------*
-       01  I                            PIC S9(9)    COMP.              
-       01  ZZZZ9                        PIC  ZZZZ9.    
-                       
+       01  I                            PIC S9(9)    COMP.
+       01  ZZZZ9                        PIC  ZZZZ9.
+      *---------------------------------------------------------------*
+      * TRAILER
+      *---------------------------------------------------------------*
+       01  TRAILER-DATE-RAW             PIC  X(21).
+       01  TRAILER-LINE.
+           05 FILLER                    PIC  X(9) VALUE 'RECORDS: '.
+           05 TRAILER-RECORDS           PIC  Z(8)9.
+           05 FILLER                    PIC  X(9) VALUE '  PAGES: '.
+           05 TRAILER-PAGES             PIC  Z(8)9.
+           05 FILLER                    PIC  X(12) VALUE '  RUN DATE: '.
+           05 TRAILER-DATE              PIC  X(10).
+
       *****************************************************************
        LINKAGE SECTION.                                                
       *===============================================================*
@@ -82,25 +131,29 @@
       *===============================================================*                         
            MOVE 'CREPO1'     TO PGM-NAME    
            
-           IF  (CREPO1CA-ACTION NOT = 'O')                              
-           AND (CREPO1CA-ACTION NOT = 'W')                              
-           AND (CREPO1CA-ACTION NOT = 'C') THEN                                                        
-             MOVE '999' TO PGM-ERR-RC                                  
-             STRING 'INVALID ACTION:' CREPO1CA-ACTION                  
-               DELIMITED BY 
-               SIZE INTO PGM-ERR-MSG1                    
-             PERFORM PGM-ERR                                          
-           END-IF        
-                                                         
-           IF (CREPO1CA-ACTION = 'O') THEN                                                        
-             PERFORM OPEN-REPORT1                                      
-           END-IF                                             
-           IF (CREPO1CA-ACTION = 'W') THEN                                                        
-             PERFORM LINE-REPORT1                                      
-           END-IF                                               
-           IF (CREPO1CA-ACTION = 'C') THEN                                                        
-             PERFORM CLOSE-REPORT1                                    
-           END-IF             
+           IF  (CREPO1CA-ACTION NOT = 'O')
+           AND (CREPO1CA-ACTION NOT = 'W')
+           AND (CREPO1CA-ACTION NOT = 'T')
+           AND (CREPO1CA-ACTION NOT = 'C') THEN
+             MOVE '905' TO PGM-ERR-RC
+             STRING 'INVALID ACTION:' CREPO1CA-ACTION
+               DELIMITED BY
+               SIZE INTO PGM-ERR-MSG1
+             PERFORM PGM-ERR
+           END-IF
+
+           IF (CREPO1CA-ACTION = 'O') THEN
+             PERFORM OPEN-REPORT1
+           END-IF
+           IF (CREPO1CA-ACTION = 'W') THEN
+             PERFORM LINE-REPORT1
+           END-IF
+           IF (CREPO1CA-ACTION = 'T') THEN
+             PERFORM TRAILER-REPORT1
+           END-IF
+           IF (CREPO1CA-ACTION = 'C') THEN
+             PERFORM CLOSE-REPORT1
+           END-IF
                                                     
            MOVE '000' TO PGM-END-RC                                    
            MOVE ' '   TO PGM-END-MSG1                                  
@@ -112,12 +165,21 @@
            
                                                          
       *****************************************************************
-       OPEN-REPORT1 SECTION.                                          
+       OPEN-REPORT1 SECTION.
       *===============================================================*
-           OPEN OUTPUT REPORT1                                          
-           IF (REPORT1-ERROR) THEN                                                        
-             MOVE '999'                      TO PGM-ERR-RC                                  
-             MOVE 'ERROR OPEN INPUT REPORT1' TO PGM-ERR-MSG1   
+           IF (CREPO1CA-RUN-STAMP = SPACES) THEN
+             MOVE FUNCTION CURRENT-DATE TO REPORT1-DATE-RAW
+             MOVE REPORT1-DATE-RAW(1:8) TO CREPO1CA-RUN-STAMP
+           END-IF
+           STRING 'IO/REPORT1_' CREPO1CA-RUN-STAMP '.txt'
+             DELIMITED BY SIZE
+             INTO REPORT1-PATH
+           END-STRING
+
+           OPEN OUTPUT REPORT1
+           IF (REPORT1-ERROR) THEN
+             MOVE '901'                      TO PGM-ERR-RC
+             MOVE 'ERROR OPEN INPUT REPORT1' TO PGM-ERR-MSG1
                       
              STRING 'FILE STATUS: ' REPORT1-STATUS                      
                DELIMITED BY 
@@ -133,24 +195,49 @@
            
                                                
       *****************************************************************
-       LINE-REPORT1 SECTION.                                            
-      *===============================================================*
-           IF (CREPO1CA-COUNT-PAGES = 0)                                  
-           OR (CREPO1CA-COUNT-LINES = 0)                                  
-           OR (CREPO1CA-COUNT-LINES >= CREPO1CA-LINES-PER-PAGE) THEN 
-             PERFORM HEADER-REPORT1                                
-           END-IF           
-                                                      
-           MOVE ' '          TO REPORT1-RECORD-ASA                      
-           MOVE CREPO1CA-LINE TO REPORT1-RECORD-LINE                    
-           PERFORM WRITE-REPORT1                                        
-           .                                                            
-       LINE-REPORT1-EXIT. EXIT.   
-           
-           
-                                                
+       LINE-REPORT1 SECTION.
+      *===============================================================*
+           IF (CREPO1CA-COUNT-PAGES = 0)
+           OR (CREPO1CA-COUNT-LINES = 0)
+           OR (CREPO1CA-COUNT-LINES >= CREPO1CA-LINES-PER-PAGE)
+           OR ((CREPO1CA-RESERVE-LINES > 0)
+               AND ((CREPO1CA-COUNT-LINES + CREPO1CA-RESERVE-LINES)
+                     > CREPO1CA-LINES-PER-PAGE)) THEN
+             PERFORM HEADER-REPORT1
+           END-IF
+           MOVE 0 TO CREPO1CA-RESERVE-LINES
+
+           MOVE ' '          TO REPORT1-RECORD-ASA
+           MOVE CREPO1CA-LINE TO REPORT1-RECORD-LINE
+           PERFORM WRITE-REPORT1
+           .
+       LINE-REPORT1-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRAILER-REPORT1 SECTION.
+      *===============================================================*
+           MOVE CREPO1CA-COUNT-RECORDS TO TRAILER-RECORDS
+           MOVE CREPO1CA-COUNT-PAGES   TO TRAILER-PAGES
+           MOVE FUNCTION CURRENT-DATE  TO TRAILER-DATE-RAW
+           STRING TRAILER-DATE-RAW(1:4) '-'
+                  TRAILER-DATE-RAW(5:2) '-'
+                  TRAILER-DATE-RAW(7:2)
+             DELIMITED BY SIZE
+             INTO TRAILER-DATE
+           END-STRING
+
+           MOVE ' '            TO REPORT1-RECORD-ASA
+           MOVE TRAILER-LINE   TO REPORT1-RECORD-LINE
+           PERFORM WRITE-REPORT1
+           .
+       TRAILER-REPORT1-EXIT. EXIT.
+
+
+
       *****************************************************************
-       HEADER-REPORT1 SECTION.                                          
+       HEADER-REPORT1 SECTION.                                        
       *===============================================================*
            MOVE 0 TO CREPO1CA-COUNT-LINES                              
            ADD  1 TO CREPO1CA-COUNT-PAGES                              
@@ -176,12 +263,18 @@
            
                                               
       *****************************************************************
-       WRITE-REPORT1 SECTION.                                          
+       WRITE-REPORT1 SECTION.
       *===============================================================*
-           WRITE REPORT1-RECORD                                        
-           IF (REPORT1-ERROR) THEN                                                        
-             MOVE '999' TO PGM-ERR-RC                                  
-             MOVE 'ERROR WRITE OUTPUT REPORT1' TO PGM-ERR-MSG1 
+           IF (CREPO1CA-NO-ASA) THEN
+             MOVE REPORT1-RECORD-LINE TO REPORT1-LINE-SAVE
+             MOVE SPACES              TO REPORT1-RECORD-FLAT
+             MOVE REPORT1-LINE-SAVE   TO REPORT1-RECORD-FLAT(1:132)
+           END-IF
+
+           WRITE REPORT1-RECORD
+           IF (REPORT1-ERROR) THEN
+             MOVE '903' TO PGM-ERR-RC
+             MOVE 'ERROR WRITE OUTPUT REPORT1' TO PGM-ERR-MSG1
           
              STRING 'FILE STATUS: ' REPORT1-STATUS                    
                DELIMITED BY 
@@ -220,5 +313,11 @@
       *****************************************************************
       * ERRORHANDLING                                                  
       *===============================================================*
-       COPY 'LIB/ERR/ERRB.cob'.                                          
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
       *****************************************************************
