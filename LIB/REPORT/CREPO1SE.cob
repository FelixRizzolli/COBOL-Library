@@ -1,7 +1,9 @@
-       CREPO1-OPEN SECTION.                                            
+       CREPO1-OPEN SECTION.
       *===============================================================*
-           INITIALIZE CREPO1CA                                          
-           MOVE 'O' TO CREPO1CA-ACTION      
+           MOVE CREPO1CA-RUN-STAMP TO CREPO1-SAVE-RUN-STAMP
+           INITIALIZE CREPO1CA
+           MOVE 'O' TO CREPO1CA-ACTION
+           MOVE CREPO1-SAVE-RUN-STAMP TO CREPO1CA-RUN-STAMP
 
            CALL CREPO1 
              USING CREPO1CA 
@@ -34,6 +36,24 @@
            END-IF                                                      
            .                                                            
        CREPO1-WRITE-EXIT. EXIT.                                        
+      *****************************************************************
+       CREPO1-TRAILER SECTION.
+      *===============================================================*
+           MOVE 'T' TO CREPO1CA-ACTION
+
+           CALL CREPO1
+             USING CREPO1CA
+           END-CALL
+
+           IF (CREPO1CA-RC NOT = '000') THEN
+             MOVE CREPO1CA-RC TO PGM-ERR-RC
+             STRING 'CREPO1:' CREPO1CA-RC ' ' CREPO1CA-MSG
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             PERFORM PGM-ERR
+           END-IF
+           .
+       CREPO1-TRAILER-EXIT. EXIT.
       *****************************************************************
        CREPO1-CLOSE SECTION.                                            
       *===============================================================*
