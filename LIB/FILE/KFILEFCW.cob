@@ -0,0 +1,5 @@
+           SELECT :V1: ASSIGN TO :V2:
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS :V1:-KEY
+               FILE STATUS IS :V1:-STATUS.
