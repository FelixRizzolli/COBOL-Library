@@ -3,7 +3,7 @@
            OPEN OUTPUT :V1:                                            
            IF :V1:-ERROR                                              
            THEN                                                        
-             MOVE '999' TO PGM-ERR-RC                                  
+             MOVE '901' TO PGM-ERR-RC                                  
              STRING 'ERROR OPEN OUTPUT ' :V2:                          
                DELIMITED BY SIZE INTO PGM-ERR-MSG1                    
              END-STRING                                                
@@ -20,7 +20,7 @@
            WRITE :V1:-RECORD                                          
            IF :V1:-ERROR                                              
            THEN                                                        
-             MOVE '999' TO PGM-ERR-RC                                  
+             MOVE '903' TO PGM-ERR-RC                                  
              STRING 'ERROR WRITE ' :V2:                                
                DELIMITED BY SIZE INTO PGM-ERR-MSG1                    
              END-STRING                                                
