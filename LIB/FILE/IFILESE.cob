@@ -3,7 +3,7 @@
       *===============================================================*
            OPEN INPUT :V1:                                             
            IF (:V1:-ERROR)                                               
-             MOVE '999' TO PGM-ERR-RC                                  
+             MOVE '901' TO PGM-ERR-RC                                  
              STRING 'ERROR OPEN INPUT ' :V2:                           
                DELIMITED BY SIZE 
                INTO PGM-ERR-MSG1  
@@ -30,7 +30,7 @@
       *===============================================================*
            READ :V1:                                                   
            IF (:V1:-ERROR)                                             
-             MOVE '999' TO PGM-ERR-RC                                  
+             MOVE '902' TO PGM-ERR-RC                                  
              STRING 'ERROR READ ' :V2:                                 
                DELIMITED BY SIZE 
                INTO PGM-ERR-MSG1   
