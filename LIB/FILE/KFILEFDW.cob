@@ -0,0 +1,4 @@
+       FD  :V1:.
+       01  :V1:-RECORD.
+           05 :V1:-KEY                  PIC X(:V2:).
+           05 :V1:-DATA                 PIC X(:V3:).
