@@ -0,0 +1,2 @@
+       FD  :V1:.
+       01  :V1:-RECORD                  PIC X(:V2:).
