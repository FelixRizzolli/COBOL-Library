@@ -0,0 +1,3 @@
+           SELECT :V1: ASSIGN TO :V2:
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS :V1:-STATUS.
