@@ -8,4 +8,4 @@
                                               '36' THRU '99'.
        01 :V1:-SW                       PIC  X(1).           
           88 :V1:-NO                    VALUE '0'.           
-          88 :V1:-YES                   VALUE '1'.           
\ No newline at end of file
+          88 :V1:-YES                   VALUE '1'.           
