@@ -0,0 +1,187 @@
+      *****************************************************************
+       FILE-OPEN-INPUT-:V1: SECTION.
+      *===============================================================*
+           OPEN INPUT :V1:
+           IF (:V1:-ERROR)
+             MOVE '901' TO PGM-ERR-RC
+             STRING 'ERROR OPEN INPUT ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           IF (:V1:-MISSING-DD)
+             MOVE ZERO TO :V1:-SW
+           ELSE
+             MOVE '1'  TO :V1:-SW
+           END-IF
+           .
+       FILE-OPEN-INPUT-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-OPEN-IO-:V1: SECTION.
+      *===============================================================*
+           OPEN I-O :V1:
+           IF (:V1:-ERROR)
+             MOVE '901' TO PGM-ERR-RC
+             STRING 'ERROR OPEN I-O ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           IF (:V1:-MISSING-DD)
+             MOVE ZERO TO :V1:-SW
+           ELSE
+             MOVE '1'  TO :V1:-SW
+           END-IF
+           .
+       FILE-OPEN-IO-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-OPEN-OUTPUT-:V1: SECTION.
+      *===============================================================*
+           OPEN OUTPUT :V1:
+           IF (:V1:-ERROR)
+             MOVE '901' TO PGM-ERR-RC
+             STRING 'ERROR OPEN OUTPUT ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           .
+       FILE-OPEN-OUTPUT-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-READ-KEY-:V1: SECTION.
+      *===============================================================*
+           READ :V1: KEY IS :V1:-KEY
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               ADD 1 TO :V1:-COUNT
+           END-READ
+           IF (:V1:-ERROR)
+             MOVE '902' TO PGM-ERR-RC
+             STRING 'ERROR READ ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           .
+       FILE-READ-KEY-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-WRITE-:V1: SECTION.
+      *===============================================================*
+           WRITE :V1:-RECORD
+             INVALID KEY
+               CONTINUE
+           END-WRITE
+           IF (:V1:-ERROR)
+             MOVE '903' TO PGM-ERR-RC
+             STRING 'ERROR WRITE ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           IF (:V1:-OK)
+             ADD 1 TO :V1:-COUNT
+           END-IF
+           .
+       FILE-WRITE-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-REWRITE-:V1: SECTION.
+      *===============================================================*
+           REWRITE :V1:-RECORD
+             INVALID KEY
+               CONTINUE
+           END-REWRITE
+           IF (:V1:-ERROR)
+             MOVE '903' TO PGM-ERR-RC
+             STRING 'ERROR REWRITE ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           .
+       FILE-REWRITE-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-DELETE-:V1: SECTION.
+      *===============================================================*
+           DELETE :V1:
+             INVALID KEY
+               CONTINUE
+           END-DELETE
+           IF (:V1:-ERROR)
+             MOVE '904' TO PGM-ERR-RC
+             STRING 'ERROR DELETE ' :V2:
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG1
+             END-STRING
+             STRING 'FILE STATUS: ' :V1:-STATUS
+               DELIMITED BY SIZE
+               INTO PGM-ERR-MSG2
+             END-STRING
+             MOVE SPACE TO PGM-ERR-MSG3
+             PERFORM PGM-ERR
+           END-IF
+           .
+       FILE-DELETE-:V1:-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       FILE-CLOSE-:V1: SECTION.
+      *===============================================================*
+           CLOSE :V1:
+           .
+       FILE-CLOSE-:V1:-EXIT. EXIT.
