@@ -0,0 +1,76 @@
+       01  PGM-VERSION                  PIC  X(17)   VALUE ' '.
+       01  PGM-VERSION-2                PIC  X(17)   VALUE ' '.
+       01  PGM-ERR-RC                   PIC  X(3)    VALUE '999'.
+       01  PGM-ERR-MSG1                 PIC  X(200)  VALUE ' '.
+       01  PGM-ERR-MSG2                 PIC  X(200)  VALUE ' '.
+       01  PGM-ERR-MSG3                 PIC  X(200)  VALUE ' '.
+       01  PGM-END-RC                   PIC  X(3)    VALUE '999'.
+       01  PGM-END-MSG1                 PIC  X(200)  VALUE ' '.
+      *****************************************************************
+       01  PGM-NAME                     PIC  X(8)    VALUE SPACES.
+       01  PGM-DATE                     PIC  X(21)   VALUE SPACES.
+       01  PGM-DESCRIPTION              PIC  X(71)   VALUE SPACES.
+      *---------------------------------------------------------------*
+      * RUN-DURATION / THROUGHPUT STATS - PGM-THROUGHPUT-COUNT IS     *
+      * OPTIONAL; THE CALLING PROGRAM MOVES ITS MAIN RECORD COUNT     *
+      * INTO IT BEFORE PERFORM DISPLAY-PGM-END, OR LEAVES IT ZERO TO  *
+      * SKIP THE THROUGHPUT LINE                                     *
+      *---------------------------------------------------------------*
+       01  PGM-START-DATE                PIC  X(21)   VALUE SPACES.
+       01  PGM-ELAPSED-SECONDS           PIC  S9(7)   VALUE ZERO.
+       01  PGM-THROUGHPUT-COUNT          PIC  S9(9)   BINARY VALUE ZERO.
+       01  PGM-THROUGHPUT-RATE           PIC  ZZZZ9,99.
+       01  TMP-START-SECONDS             PIC  S9(7)   VALUE ZERO.
+       01  TMP-END-SECONDS               PIC  S9(7)   VALUE ZERO.
+      *---------------------------------------------------------------*
+      * PROGRAMMABBRUCH CEE3AB2 (AUTOM. ROLLBACK / DUMPS UNTERDRUECKEN)
+      *---------------------------------------------------------------*
+       01  PGM-ABCODE            BINARY PIC  S9(9)   VALUE +3333.
+       01  PGM-REASONCODE        BINARY PIC  S9(9)   VALUE ZERO.
+       01  PGM-CLEAN-UP          BINARY PIC  S9(9)   VALUE +3.
+      *****************************************************************
+       01  RZSC01                       PIC  X(8)    VALUE 'RZSC01'.
+       01  AFUNC                        PIC  X(1)    VALUE 'G'.
+       01  AID                          PIC  X(4)    VALUE 'APPT'.
+       01  ADATA                        PIC  X(4096) VALUE SPACES.
+       01  APOS                         PIC  S9(5)   PACKED-DECIMAL
+                                                     VALUE ZERO.
+      *****************************************************************
+       01  SW-ALOG-DRUCKEN              PIC  X(1)    VALUE SPACES.
+       01  SW-ALOG-CALL                 PIC  X(1)    VALUE SPACES.
+       01  ALEVEL                       PIC  X(1)    VALUE '3'.
+      *---------------------------------------------------------------*
+      * FALLBACK APP-LOG CONFIG (ACFG IS OPTIONAL - READ ONLY WHEN    *
+      * THE RZSC01 CALL ABOVE RAISES ON EXCEPTION)                   *
+      *---------------------------------------------------------------*
+       01  TMP-RZSC01-MISSING-SW        PIC  X(1)    VALUE 'N'.
+       01  ACFG-KEY                     PIC  X(20)   VALUE SPACES.
+       01  ACFG-VAL                     PIC  X(20)   VALUE SPACES.
+      *---------------------------------------------------------------*
+      * DEDICATED APP-LOG FILE (SW-ALOG-CALL = 'F', SET VIA ACFG       *
+      * LOGDEST=FILE) - OPENED LAZILY ON THE FIRST LINE WRITTEN, SAME  *
+      * SW = SPACE/FIRST-CALL PATTERN AS CHECK-APP-LOG, AND CLOSED IN  *
+      * DISPLAY-PGM-END IF IT WAS EVER OPENED                         *
+      *---------------------------------------------------------------*
+       01  TMP-OLOG-OPEN-SW             PIC  X(1)    VALUE 'N'.
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OLOG==.
+      *---------------------------------------------------------------*
+      * ALERT/PAGING PICKUP FILE - DROPPED BY PGM-ERR SO OPERATIONS'  *
+      * EMAIL/PAGE GATEWAY CATCHES A FAILED RUN WITHOUT WAITING FOR   *
+      * THE MORNING SHIFT. BEST-EFFORT: A FAILURE TO OPEN OR WRITE IT *
+      * IS NEVER ALLOWED TO MASK THE REAL ABEND, SO IT IS NOT ROUTED  *
+      * THROUGH PGM-ERR ITSELF                                        *
+      *---------------------------------------------------------------*
+       01  TMP-OALERT-OPEN-SW           PIC  X(1)    VALUE 'N'.
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OALERT==.
+       01  OALERT-REC.
+           05  OALERT-REC-RC                PIC  X(3).
+           05  OALERT-REC-PGM                PIC  X(8).
+           05  OALERT-REC-TS                 PIC  X(21).
+           05  OALERT-REC-MSG                PIC  X(200).
+      *****************************************************************
+       01  APP-LOG-CMSG                 PIC  X(120)  VALUE ' '.
+       01  APP-LOG-MSG1                 PIC  X(100)  VALUE ' '.
+       01  APP-LOG-MSG2                 PIC  X(100)  VALUE ' '.
+       01  APP-LOG-MSG3                 PIC  X(100)  VALUE ' '.
+       01  APP-LOG-LINE                 PIC  X(100)  VALUE ALL '-'.
