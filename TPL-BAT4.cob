@@ -0,0 +1,550 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-BAT4.
+      *****************************************************************
+      * TPL-BAT4: GROWTH ROLLUP BY STATE, ACROSS ALL INDUSTRIES       *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * TPL-BAT1/TPL-BAT2 BREAK ON ICOMP-INDUSTRY, SO THERE'S NO VIEW *
+      * OF TOTALS BY STATE ACROSS INDUSTRIES. ICOMP IS SORTED BY      *
+      * INDUSTRY, NOT STATE, SO A CONTROL BREAK ON STATE DOESN'T WORK *
+      * HERE - INSTEAD EVERY ICOMP ROW IS ACCUMULATED INTO A BOUNDED  *
+      * TABLE KEYED ON ICOMP-STATE, AND THE TABLE IS PRINTED ONCE THE *
+      * WHOLE FILE HAS BEEN READ.                                     *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * ICOMP  - COMPANIES GROWTH TABLE (IO/companies.txt)            *
+      * ISABB  - STATE ABBREVIATIONS, OPTIONAL (IO/stateabb.txt)      *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * OSTATE - GROWTH TOTALS PER STATE (IO/OSTATE.txt)              *
+      *                                                                *
+      * PROCERSSING:                                                  *
+      * ============                                                  *
+      * ONE PASS OVER ICOMP, ACCUMULATING COUNT/GROWTH PER STATE INTO *
+      * TAB-ROLLUP (SAME BOUNDED-TABLE OVERFLOW WARN-AND-SKIP PATTERN *
+      * AS TAB-SABB/TAB-SEEN), THEN A BUBBLE SORT BY ABBREVIATION     *
+      * (SAME PATTERN AS TPL-BAT2'S TOP-N RANKING) BEFORE PRINTING.   *
+      *===============================================================*
+      * AUTHOR: URIZF                                      08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY =='IO/companies.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY =='IO/stateabb.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OSTATE==
+            ==:V2:== BY =='IO/OSTATE.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OSTATE==
+            ==:V2:== BY ==132==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT ICOMP = COMPANIES GROWTH TABLE                          *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICOMP==.
+       01 ICOMP-REC.
+           05 ICOMP-NAME               PIC X(38).
+           05 ICOMP-STATE              PIC X(2).
+           05 ICOMP-INDUSTRY           PIC X(23).
+           05 ICOMP-GROWTH             PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * INPUT ISABB = USA STATE ABBREVITATIONS TABLE - OPTIONAL,      *
+      * TAB-SABB-SW FALLS BACK TO THE RAW ICOMP-STATE CODE            *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ISABB==.
+       01 ISABB-REC.
+           05 ISABB-ABB                  PIC X(2).
+           05 ISABB-STATE                PIC X(14).
+           05 FILLER                     PIC X(64).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OSTATE                                                 *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OSTATE==.
+       01 OSTATE-REC.
+           05 OSTATE-DATA             PIC X(132).
+
+      *-[ STATE ABBREVIATIONS (FOR RESOLVING THE FULL STATE NAME) ]----*
+       01 STATE-ABBREVITATIONS.
+           05 TAB-SABB-MAX            PIC S9(9) BINARY.
+           05 TAB-SABB-DIM            PIC S9(9) BINARY  VALUE 999.
+           05 TAB-SABB                OCCURS 1   TO          999
+                                      DEPENDING  ON  TAB-SABB-MAX
+                                      ASCENDING KEY IS TAB-SABB-ABB
+                                      INDEXED BY TAB-SABB-IDX.
+                10 TAB-SABB-ABB       PIC X(2).
+                10 TAB-SABB-STATE     PIC X(14).
+           05 TMP-SABB-SWAP-ABB       PIC X(2).
+           05 TMP-SABB-SWAP-STATE     PIC X(14).
+
+      *-[ STATE ROLLUP (BOUNDED, OVERFLOW WARN-AND-SKIP) ]-------------*
+       01 STATE-ROLLUP.
+           05 TAB-ROLLUP-MAX          PIC S9(9) BINARY.
+           05 TAB-ROLLUP-DIM          PIC S9(9) BINARY  VALUE 99.
+           05 TAB-ROLLUP              OCCURS 1   TO           99
+                                      DEPENDING  ON  TAB-ROLLUP-MAX.
+                10 TAB-ROLLUP-ABB     PIC X(2).
+                10 TAB-ROLLUP-COUNT   PIC S9(7).
+                10 TAB-ROLLUP-GROWTH  PIC S9(7)V99.
+
+      *-[ HEADINGS ]--------------------------------------------------*
+       01 OSTATE-H1.
+           05 FILLER                  PIC X(52)   VALUE SPACES.
+           05 FILLER                  PIC X(28)
+              VALUE 'GROWTH ROLLUP BY STATE'.
+           05 FILLER                  PIC X(52)   VALUE SPACES.
+
+       01 OSTATE-H2.
+           05 OSTATE-H2-STATE         PIC X(14).
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 FILLER                  PIC X(10)   VALUE 'COMPANIES'.
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 FILLER                  PIC X(14)   VALUE 'TOTAL GROWTH'.
+
+      *-[ DETAIL ]-----------------------------------------------------*
+       01 OSTATE-R1.
+           05 OSTATE-R1-STATE         PIC X(14).
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 OSTATE-R1-COUNT         PIC ZZZZ9.
+           05 FILLER                  PIC X(6)    VALUE SPACES.
+           05 OSTATE-R1-GROWTH        PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(1)    VALUE '%'.
+           05 FILLER                  PIC X(92)   VALUE SPACES.
+
+      *-[ GRAND TOTAL FOOTER ]-----------------------------------------*
+       01 OSTATE-G1.
+           05 FILLER                  PIC X(132)  VALUE ALL '='.
+
+       01 OSTATE-G2.
+           05 FILLER                  PIC X(14)   VALUE 'GRAND TOTAL'.
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 OSTATE-G2-COUNT         PIC ZZZZ9.
+           05 FILLER                  PIC X(6)    VALUE SPACES.
+           05 OSTATE-G2-GROWTH        PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(1)    VALUE '%'.
+           05 FILLER                  PIC X(92)   VALUE SPACES.
+
+      *-[ COUNTERS / SWAP HOLDERS ]------------------------------------*
+       01 COUNTER.
+           05 TMP-I-TABLE             PIC S9(9) BINARY.
+           05 TMP-J-TABLE             PIC S9(9) BINARY.
+
+       01 TOTALS.
+           05 TMP-GRAND-COUNT         PIC S9(7).
+           05 TMP-GRAND-GROWTH        PIC S9(7)V99.
+
+       01 SWITCHES.
+           05 TMP-ROLLUP-FOUND-SW     PIC X(1)    VALUE 'N'.
+           05 ICOMP-PARSE-SW          PIC X(1)    VALUE 'Y'.
+              88 ICOMP-PARSED-OK            VALUE 'Y'.
+              88 ICOMP-UNPARSABLE           VALUE 'N'.
+
+       01 SWAP-HOLDERS.
+           05 TMP-SWAP-ABB            PIC X(2).
+           05 TMP-SWAP-COUNT          PIC S9(7).
+           05 TMP-SWAP-GROWTH         PIC S9(7)V99.
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM FILE-READ-ICOMP
+           PERFORM UNTIL (ICOMP-EOF)
+              PERFORM ICOMP-VALIDATE-PARSE
+              IF (ICOMP-PARSED-OK) THEN
+                 PERFORM ROLLUP-ACCUM
+              ELSE
+                 PERFORM ICOMP-BADROW-LOG
+              END-IF
+              PERFORM FILE-READ-ICOMP
+           END-PERFORM
+
+           PERFORM ROLLUP-SORT
+           PERFORM ROLLUP-REPORT
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-BAT4'                           TO PGM-NAME
+           MOVE 'GROWTH ROLLUP BY STATE ACROSS INDUSTRIES'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+           MOVE 0                                    TO TAB-ROLLUP-MAX
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-ICOMP
+           PERFORM FILE-OPEN-INPUT-ISABB
+           PERFORM FILE-OPEN-OUTPUT-OSTATE
+
+      *---------------------------------------------------------------*
+      * IMPORT STATE ABBREVITATIONS (ISABB IS OPTIONAL - IF THE FILE  *
+      * ISN'T ALLOCATED, TAB-SABB STAYS EMPTY AND THE REPORT FALLS    *
+      * BACK TO THE RAW ICOMP-STATE CODE)                             *
+      *---------------------------------------------------------------*
+           IF (ISABB-YES) THEN
+              PERFORM FILE-READ-ISABB
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (ISABB-EOF)
+                 ADD  1           TO TAB-SABB-MAX
+                 IF (TAB-SABB-MAX > TAB-SABB-DIM)
+                    MOVE TAB-SABB-DIM TO TAB-SABB-MAX
+                    STRING 'TAB-SABB OVERFLOW - SKIPPING STATE ROW: '
+                           ISABB-ABB ' ' ISABB-STATE
+                      DELIMITED BY SIZE
+                      INTO APP-LOG-LINE
+                    END-STRING
+                    PERFORM SCHREIBE-APP-LOG-LINE
+                 ELSE
+                    MOVE ISABB-ABB   TO TAB-SABB-ABB(TAB-SABB-MAX)
+                    MOVE ISABB-STATE TO TAB-SABB-STATE(TAB-SABB-MAX)
+                 END-IF
+
+                 PERFORM FILE-READ-ISABB
+              END-PERFORM
+
+      *       SORT TAB-SABB ASCENDING BY ABBREVIATION SO SEARCH ALL
+      *       CAN BINARY-SEARCH IT BELOW (BOUNDED TABLE, SO A PLAIN
+      *       BUBBLE SORT IS FINE - SAME PRECEDENT AS TAB-ROLLUP)
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (TMP-I-TABLE > TAB-SABB-MAX - 1)
+                 PERFORM VARYING TMP-J-TABLE FROM 1 BY 1
+                           UNTIL (TMP-J-TABLE >
+                                  TAB-SABB-MAX - TMP-I-TABLE)
+                    IF (TAB-SABB-ABB(TMP-J-TABLE) >
+                        TAB-SABB-ABB(TMP-J-TABLE + 1)) THEN
+                       MOVE TAB-SABB-ABB(TMP-J-TABLE)
+                         TO TMP-SABB-SWAP-ABB
+                       MOVE TAB-SABB-STATE(TMP-J-TABLE)
+                         TO TMP-SABB-SWAP-STATE
+
+                       MOVE TAB-SABB-ABB(TMP-J-TABLE + 1)
+                         TO TAB-SABB-ABB(TMP-J-TABLE)
+                       MOVE TAB-SABB-STATE(TMP-J-TABLE + 1)
+                         TO TAB-SABB-STATE(TMP-J-TABLE)
+
+                       MOVE TMP-SABB-SWAP-ABB
+                         TO TAB-SABB-ABB(TMP-J-TABLE + 1)
+                       MOVE TMP-SABB-SWAP-STATE
+                         TO TAB-SABB-STATE(TMP-J-TABLE + 1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+           END-IF
+
+      *---------------------------------------------------------------*
+      * WRITE REPORT HEADINGS                                         *
+      *---------------------------------------------------------------*
+           MOVE SPACES        TO OSTATE-REC
+           MOVE OSTATE-H1     TO OSTATE-REC
+           PERFORM OSTATE-WRITE
+
+           MOVE SPACES        TO OSTATE-REC
+           MOVE OSTATE-H2     TO OSTATE-REC
+           PERFORM OSTATE-WRITE
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+      *****************************************************************
+       ICOMP-VALIDATE-PARSE SECTION.
+      *===============================================================*
+      * A ROW IS UNPARSABLE IF ITS NUMERIC GROWTH FIELD DIDN'T COME    *
+      * IN AS DIGITS (EG A BLANK OR TEXT VALUE FROM A BAD UPSTREAM     *
+      * EXTRACT), OR IF THE COMPANY NAME IS BLANK - EITHER WAY THE     *
+      * ROW CAN'T SAFELY BE ADDED INTO THE STATE ROLLUP                *
+      *-----------------------------------------------------------------*
+           MOVE 'Y' TO ICOMP-PARSE-SW
+           IF (ICOMP-NAME = SPACES) THEN
+              MOVE 'N' TO ICOMP-PARSE-SW
+           END-IF
+           IF (ICOMP-GROWTH NOT NUMERIC) THEN
+              MOVE 'N' TO ICOMP-PARSE-SW
+           END-IF
+           .
+       ICOMP-VALIDATE-PARSE-EXIT. EXIT.
+
+      *****************************************************************
+       ICOMP-BADROW-LOG SECTION.
+      *===============================================================*
+           STRING 'ICOMP UNPARSABLE ROW SKIPPED - NAME: '
+                  ICOMP-NAME
+                  ' STATE: '
+                  ICOMP-STATE
+             DELIMITED BY SIZE
+             INTO APP-LOG-LINE
+           END-STRING
+           PERFORM SCHREIBE-APP-LOG-LINE
+           .
+       ICOMP-BADROW-LOG-EXIT. EXIT.
+
+      *****************************************************************
+       ROLLUP-ACCUM SECTION.
+      *===============================================================*
+           MOVE 'N' TO TMP-ROLLUP-FOUND-SW
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-ROLLUP-MAX)
+              IF (TAB-ROLLUP-ABB(TMP-I-TABLE) = ICOMP-STATE) THEN
+                 MOVE 'Y' TO TMP-ROLLUP-FOUND-SW
+                 ADD  1            TO TAB-ROLLUP-COUNT(TMP-I-TABLE)
+                 ADD  ICOMP-GROWTH TO TAB-ROLLUP-GROWTH(TMP-I-TABLE)
+              END-IF
+           END-PERFORM
+
+           IF (TMP-ROLLUP-FOUND-SW = 'N') THEN
+              ADD  1 TO TAB-ROLLUP-MAX
+              IF (TAB-ROLLUP-MAX > TAB-ROLLUP-DIM)
+                 MOVE TAB-ROLLUP-DIM TO TAB-ROLLUP-MAX
+                 STRING 'TAB-ROLLUP OVERFLOW - SKIPPING STATE: '
+                        ICOMP-STATE
+                   DELIMITED BY SIZE
+                   INTO APP-LOG-LINE
+                 END-STRING
+                 PERFORM SCHREIBE-APP-LOG-LINE
+              ELSE
+                 MOVE ICOMP-STATE   TO TAB-ROLLUP-ABB(TAB-ROLLUP-MAX)
+                 MOVE 1             TO TAB-ROLLUP-COUNT(TAB-ROLLUP-MAX)
+                 MOVE ICOMP-GROWTH  TO TAB-ROLLUP-GROWTH(TAB-ROLLUP-MAX)
+              END-IF
+           END-IF
+           .
+       ROLLUP-ACCUM-EXIT. EXIT.
+
+
+      *****************************************************************
+       ROLLUP-SORT SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * BOUNDED TABLE, SO A PLAIN BUBBLE SORT BY ABBREVIATION IS FINE *
+      *---------------------------------------------------------------*
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-ROLLUP-MAX - 1)
+              PERFORM VARYING TMP-J-TABLE FROM 1 BY 1
+                        UNTIL (TMP-J-TABLE >
+                               TAB-ROLLUP-MAX - TMP-I-TABLE)
+                 IF (TAB-ROLLUP-ABB(TMP-J-TABLE) >
+                     TAB-ROLLUP-ABB(TMP-J-TABLE + 1)) THEN
+                    MOVE TAB-ROLLUP-ABB(TMP-J-TABLE)
+                      TO TMP-SWAP-ABB
+                    MOVE TAB-ROLLUP-COUNT(TMP-J-TABLE)
+                      TO TMP-SWAP-COUNT
+                    MOVE TAB-ROLLUP-GROWTH(TMP-J-TABLE)
+                      TO TMP-SWAP-GROWTH
+
+                    MOVE TAB-ROLLUP-ABB(TMP-J-TABLE + 1)
+                      TO TAB-ROLLUP-ABB(TMP-J-TABLE)
+                    MOVE TAB-ROLLUP-COUNT(TMP-J-TABLE + 1)
+                      TO TAB-ROLLUP-COUNT(TMP-J-TABLE)
+                    MOVE TAB-ROLLUP-GROWTH(TMP-J-TABLE + 1)
+                      TO TAB-ROLLUP-GROWTH(TMP-J-TABLE)
+
+                    MOVE TMP-SWAP-ABB
+                      TO TAB-ROLLUP-ABB(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-COUNT
+                      TO TAB-ROLLUP-COUNT(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-GROWTH
+                      TO TAB-ROLLUP-GROWTH(TMP-J-TABLE + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+       ROLLUP-SORT-EXIT. EXIT.
+
+
+      *****************************************************************
+       ROLLUP-REPORT SECTION.
+      *===============================================================*
+           MOVE 0 TO TMP-GRAND-COUNT
+           MOVE 0 TO TMP-GRAND-GROWTH
+
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-ROLLUP-MAX)
+      *       SEARCH STATE (BINARY SEARCH - TAB-SABB IS KEPT SORTED
+      *       ASCENDING BY ABBREVIATION AFTER IT'S LOADED)
+              MOVE SPACES             TO OSTATE-R1-STATE
+              SEARCH ALL TAB-SABB
+                WHEN (TAB-SABB-ABB(TAB-SABB-IDX)
+                      = TAB-ROLLUP-ABB(TMP-I-TABLE))
+                   MOVE TAB-SABB-STATE(TAB-SABB-IDX) TO OSTATE-R1-STATE
+              END-SEARCH
+              IF (OSTATE-R1-STATE = SPACES) THEN
+                 MOVE TAB-ROLLUP-ABB(TMP-I-TABLE) TO OSTATE-R1-STATE
+              END-IF
+
+              MOVE TAB-ROLLUP-COUNT(TMP-I-TABLE)  TO OSTATE-R1-COUNT
+              MOVE TAB-ROLLUP-GROWTH(TMP-I-TABLE)  TO OSTATE-R1-GROWTH
+              ADD  TAB-ROLLUP-COUNT(TMP-I-TABLE)  TO TMP-GRAND-COUNT
+              ADD  TAB-ROLLUP-GROWTH(TMP-I-TABLE) TO TMP-GRAND-GROWTH
+
+              MOVE SPACES      TO OSTATE-REC
+              MOVE OSTATE-R1   TO OSTATE-REC
+              PERFORM OSTATE-WRITE
+           END-PERFORM
+
+           MOVE SPACES      TO OSTATE-REC
+           MOVE OSTATE-G1   TO OSTATE-REC
+           PERFORM OSTATE-WRITE
+
+           MOVE TMP-GRAND-COUNT  TO OSTATE-G2-COUNT
+           MOVE TMP-GRAND-GROWTH TO OSTATE-G2-GROWTH
+           MOVE SPACES      TO OSTATE-REC
+           MOVE OSTATE-G2   TO OSTATE-REC
+           PERFORM OSTATE-WRITE
+           .
+       ROLLUP-REPORT-EXIT. EXIT.
+
+
+      *****************************************************************
+       OSTATE-WRITE SECTION.
+      *===============================================================*
+           PERFORM FILE-WRITE-OSTATE
+           .
+       OSTATE-WRITE-EXIT. EXIT.
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           MOVE ICOMP-COUNT TO PGM-THROUGHPUT-COUNT
+
+      *---------------------------------------------------------------*
+      * CLOSE FILES                                                   *
+      *---------------------------------------------------------------*
+           PERFORM FILE-CLOSE-ICOMP
+           PERFORM FILE-CLOSE-ISABB
+           PERFORM FILE-CLOSE-OSTATE
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'INPUT ICOMP.........: ' ICOMP-COUNT
+           DISPLAY 'INPUT ISABB.........: ' ISABB-COUNT
+           DISPLAY 'OUTPUT OSTATE.......: ' OSTATE-COUNT
+           DISPLAY 'STATES IN ROLLUP....: ' TAB-ROLLUP-MAX
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICOMP==
+            ==:V2:== BY =='IO/companies.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY =='IO/stateabb.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OSTATE==
+            ==:V2:== BY =='IO/OSTATE.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+
+      *****************************************************************
+       END PROGRAM TPL-BAT4.
+      *****************************************************************
