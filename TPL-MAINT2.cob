@@ -0,0 +1,497 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-MAINT2.
+      *****************************************************************
+      * TPL-MAINT2: STATE-ABBREVIATION TABLE MAINTENANCE              *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * ADD/CHANGE/DELETE TRANSACTIONS AGAINST stateabb.txt, KEYED ON *
+      * THE STATE ABBREVIATION. BOTH THE OLD MASTER (ISABB) AND THE   *
+      * TRANSACTION FILE (ISABBTRN) MUST BE PRE-SORTED ASCENDING BY   *
+      * THE ABBREVIATION - SAME BALANCED-LINE APPROACH AS TPL-MAINT1. *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * ISABB    - OLD MASTER (IO/stateabb.txt)                       *
+      * ISABBTRN - TRANSACTIONS (IO/stateabbtrn.txt), ACTION A/C/D    *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * OISABB    - NEW MASTER (IO/stateabb.txt.new) - REVIEW AND     *
+      *             COPY OVER stateabb.txt WHEN SATISFIED             *
+      * OISABBREJ - REJECTED TRANSACTIONS (IO/stateabbrej.txt)        *
+      *                                                                *
+      * PROCERSSING:                                                  *
+      * ============                                                  *
+      * SAME OLD-MASTER/TRANSACTION BALANCED-LINE UPDATE AS           *
+      * TPL-MAINT1, HERE KEYED ON THE 2-CHARACTER ABBREVIATION.       *
+      *===============================================================*
+      * AUTHOR: FELIX RIZZOLLI (FR)                        08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY =='IO/stateabb.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ISABBTRN==
+            ==:V2:== BY =='IO/stateabbtrn.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OISABB==
+            ==:V2:== BY =='IO/stateabb.txt.new'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OISABBREJ==
+            ==:V2:== BY =='IO/stateabbrej.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ISABBTRN==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OISABB==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OISABBREJ==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT ISABB = OLD STATE-ABBREVIATION MASTER                   *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ISABB==.
+       01 ISABB-REC.
+           05 ISABB-ABB                  PIC X(2).
+           05 ISABB-STATE                PIC X(14).
+           05 FILLER                     PIC X(64).
+
+      *---------------------------------------------------------------*
+      * INPUT ISABBTRN = ADD/CHANGE/DELETE TRANSACTIONS               *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ISABBTRN==.
+       01 ISABBTRN-REC.
+           05 ISABBTRN-ACTION         PIC X(1).
+              88 ISABBTRN-ADD            VALUE 'A'.
+              88 ISABBTRN-CHANGE         VALUE 'C'.
+              88 ISABBTRN-DELETE         VALUE 'D'.
+           05 ISABBTRN-ABB            PIC X(2).
+           05 ISABBTRN-STATE          PIC X(14).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OISABB = NEW STATE-ABBREVIATION MASTER                 *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OISABB==.
+       01 OISABB-REC.
+           05 OISABB-ABB               PIC X(2).
+           05 OISABB-STATE             PIC X(14).
+           05 OISABB-FILLER            PIC X(64).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OISABBREJ = REJECTED TRANSACTIONS                      *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OISABBREJ==.
+       01 OISABBREJ-REC               PIC X(80).
+
+      *---------------------------------------------------------------*
+      * MERGE KEYS (ABBREVIATION) - HIGH-VALUES MARKS AN EXHAUSTED    *
+      * FILE SO THE MAIN LOOP CAN COMPARE KEYS WITHOUT A SEPARATE     *
+      * EOF CHECK ON EACH SIDE                                       *
+      *---------------------------------------------------------------*
+       01 TMP-ISABB-KEY                PIC X(2).
+       01 TMP-TRN-KEY                  PIC X(2).
+
+      *---------------------------------------------------------------*
+      * TEMPORARY                                                     *
+      *---------------------------------------------------------------*
+       01 COUNTER.
+           05 TMP-COUNT-ADDED          PIC 9(7).
+           05 TMP-COUNT-CHANGED        PIC 9(7).
+           05 TMP-COUNT-DELETED        PIC 9(7).
+
+      *---------------------------------------------------------------*
+      * RENAME-DRIVEN SAFE REWRITE - SEE PROMOTE-NEW-MASTER SECTION   *
+      *---------------------------------------------------------------*
+       01 TMP-RENAME.
+           05 TMP-RENAME-OLD           PIC X(40).
+           05 TMP-RENAME-NEW           PIC X(40).
+           05 TMP-RENAME-RC            PIC S9(9) COMP.
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM ISABB-READ
+           PERFORM ISABBTRN-READ
+           PERFORM UNTIL (TMP-ISABB-KEY = HIGH-VALUES)
+                     AND (TMP-TRN-KEY = HIGH-VALUES)
+              EVALUATE TRUE
+                 WHEN (TMP-ISABB-KEY < TMP-TRN-KEY)
+                    PERFORM MASTER-ONLY-PASS-THROUGH
+                    PERFORM ISABB-READ
+                 WHEN (TMP-ISABB-KEY > TMP-TRN-KEY)
+                    PERFORM TRANSACTION-ONLY
+                    PERFORM ISABBTRN-READ
+                 WHEN OTHER
+                    PERFORM TRANSACTION-MATCHED
+                    PERFORM ISABB-READ
+                    PERFORM ISABBTRN-READ
+              END-EVALUATE
+           END-PERFORM
+
+           PERFORM FILE-CLOSE-ISABB
+           PERFORM FILE-CLOSE-OISABB
+           PERFORM PROMOTE-NEW-MASTER
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PROMOTE-NEW-MASTER SECTION.
+      *===============================================================*
+      * RENAME-DRIVEN SAFE REWRITE - THE OLD MASTER IS RENAMED TO A   *
+      * .BAK BACKUP BEFORE THE FRESHLY WRITTEN .NEW FILE IS RENAMED   *
+      * INTO ITS PLACE, SO stateabb.txt IS NEVER LEFT MISSING OR      *
+      * TRUNCATED BY A PARTIAL COPY, AND THE PRIOR MASTER STAYS ON    *
+      * DISK TO RESTORE FROM IF THE REBUILT ONE TURNS OUT TO BE       *
+      * WRONG. CALLED FROM MAIN, NOT FROM PGM-FINISH, SO A FAILED     *
+      * RENAME CAN ROUTE THROUGH PGM-ERR WITHOUT RECURSING BACK INTO  *
+      * PGM-FINISH VIA PGM-END                                        *
+      *---------------------------------------------------------------*
+           MOVE 'IO/stateabb.txt'     TO TMP-RENAME-OLD
+           MOVE 'IO/stateabb.txt.bak' TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '971' TO PGM-ERR-RC
+              STRING 'ERROR BACKING UP ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+
+           MOVE 'IO/stateabb.txt.new' TO TMP-RENAME-OLD
+           MOVE 'IO/stateabb.txt'     TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '972' TO PGM-ERR-RC
+              STRING 'ERROR PROMOTING ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           .
+       PROMOTE-NEW-MASTER-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-MAINT2'                         TO PGM-NAME
+           MOVE 'STATE-ABBREVIATION TABLE MAINTENANCE'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-ISABB
+           PERFORM FILE-OPEN-INPUT-ISABBTRN
+           PERFORM FILE-OPEN-OUTPUT-OISABB
+           PERFORM FILE-OPEN-OUTPUT-OISABBREJ
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       MASTER-ONLY-PASS-THROUGH SECTION.
+      *===============================================================*
+      *    NO TRANSACTION FOR THIS KEY - KEEP THE OLD RECORD AS-IS    *
+           MOVE ISABB-REC     TO OISABB-REC
+           PERFORM OISABB-WRITE
+           .
+       MASTER-ONLY-PASS-THROUGH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRANSACTION-ONLY SECTION.
+      *===============================================================*
+      *    THE TRANSACTION KEY IS AHEAD OF (OR THE MASTER IS OUT OF)  *
+      *    REMAINING OLD-MASTER KEYS - ONLY 'ADD' MAKES SENSE HERE    *
+           IF (ISABBTRN-ADD) THEN
+              MOVE ISABBTRN-ABB     TO OISABB-ABB
+              MOVE ISABBTRN-STATE   TO OISABB-STATE
+              MOVE SPACES           TO OISABB-FILLER
+              PERFORM OISABB-WRITE
+              ADD 1 TO TMP-COUNT-ADDED
+           ELSE
+              PERFORM TRN-REJECT-NOT-FOUND
+           END-IF
+           .
+       TRANSACTION-ONLY-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRANSACTION-MATCHED SECTION.
+      *===============================================================*
+           EVALUATE TRUE
+              WHEN (ISABBTRN-ADD)
+                 PERFORM TRN-REJECT-DUPLICATE
+                 MOVE ISABB-REC      TO OISABB-REC
+                 PERFORM OISABB-WRITE
+              WHEN (ISABBTRN-CHANGE)
+                 MOVE ISABB-ABB      TO OISABB-ABB
+                 MOVE ISABBTRN-STATE TO OISABB-STATE
+                 MOVE SPACES         TO OISABB-FILLER
+                 PERFORM OISABB-WRITE
+                 ADD 1 TO TMP-COUNT-CHANGED
+              WHEN (ISABBTRN-DELETE)
+                 ADD 1 TO TMP-COUNT-DELETED
+              WHEN OTHER
+                 PERFORM TRN-REJECT-INVALID-ACTION
+                 MOVE ISABB-REC      TO OISABB-REC
+                 PERFORM OISABB-WRITE
+           END-EVALUATE
+           .
+       TRANSACTION-MATCHED-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-NOT-FOUND SECTION.
+      *===============================================================*
+           MOVE SPACES TO OISABBREJ-REC
+           STRING 'NOT FOUND: ' ISABBTRN-ACTION ' ' ISABBTRN-ABB ' '
+                  ISABBTRN-STATE
+             DELIMITED BY SIZE
+             INTO OISABBREJ-REC
+           END-STRING
+           MOVE OISABBREJ-REC TO OISABBREJ-RECORD
+           PERFORM FILE-WRITE-OISABBREJ
+           .
+       TRN-REJECT-NOT-FOUND-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-DUPLICATE SECTION.
+      *===============================================================*
+           MOVE SPACES TO OISABBREJ-REC
+           STRING 'DUPLICATE KEY, NOT ADDED: ' ISABBTRN-ABB ' '
+                  ISABBTRN-STATE
+             DELIMITED BY SIZE
+             INTO OISABBREJ-REC
+           END-STRING
+           MOVE OISABBREJ-REC TO OISABBREJ-RECORD
+           PERFORM FILE-WRITE-OISABBREJ
+           .
+       TRN-REJECT-DUPLICATE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       TRN-REJECT-INVALID-ACTION SECTION.
+      *===============================================================*
+           MOVE SPACES TO OISABBREJ-REC
+           STRING 'INVALID ACTION ' ISABBTRN-ACTION ': ' ISABBTRN-ABB
+                  ' ' ISABBTRN-STATE
+             DELIMITED BY SIZE
+             INTO OISABBREJ-REC
+           END-STRING
+           MOVE OISABBREJ-REC TO OISABBREJ-RECORD
+           PERFORM FILE-WRITE-OISABBREJ
+           .
+       TRN-REJECT-INVALID-ACTION-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       ISABB-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ISABB
+           IF (NOT ISABB-EOF) THEN
+              MOVE ISABB-RECORD TO ISABB-REC
+              MOVE ISABB-ABB    TO TMP-ISABB-KEY
+           ELSE
+              MOVE HIGH-VALUES TO TMP-ISABB-KEY
+           END-IF
+           .
+       ISABB-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       ISABBTRN-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ISABBTRN
+           IF (NOT ISABBTRN-EOF) THEN
+              MOVE ISABBTRN-RECORD TO ISABBTRN-REC
+              MOVE ISABBTRN-ABB    TO TMP-TRN-KEY
+           ELSE
+              MOVE HIGH-VALUES TO TMP-TRN-KEY
+           END-IF
+           .
+       ISABBTRN-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       OISABB-WRITE SECTION.
+      *===============================================================*
+           MOVE OISABB-REC TO OISABB-RECORD
+           PERFORM FILE-WRITE-OISABB
+           .
+       OISABB-WRITE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           COMPUTE PGM-THROUGHPUT-COUNT =
+              ISABB-COUNT + ISABBTRN-COUNT
+
+      *---------------------------------------------------------------*
+      * CLOSE FILES                                                   *
+      *---------------------------------------------------------------*
+           PERFORM FILE-CLOSE-ISABBTRN
+           PERFORM FILE-CLOSE-OISABBREJ
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'INPUT ISABB..........: ' ISABB-COUNT
+           DISPLAY 'INPUT ISABBTRN........: ' ISABBTRN-COUNT
+           DISPLAY 'OUTPUT OISABB.........: ' OISABB-COUNT
+           DISPLAY 'OUTPUT OISABBREJ......: ' OISABBREJ-COUNT
+           DISPLAY 'TRANSACTIONS ADDED....: ' TMP-COUNT-ADDED
+           DISPLAY 'TRANSACTIONS CHANGED..: ' TMP-COUNT-CHANGED
+           DISPLAY 'TRANSACTIONS DELETED..: ' TMP-COUNT-DELETED
+           MOVE FUNCTION CURRENT-DATE TO PGM-DATE
+           DISPLAY PGM-NAME ' ENDE.......: '
+             PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
+             PGM-DATE(9:2) ':' PGM-DATE(11:2) ':' PGM-DATE(13:2) ' '
+      *    END-DISPLAY
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ISABB==
+            ==:V2:== BY =='IO/stateabb.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ISABBTRN==
+            ==:V2:== BY =='IO/stateabbtrn.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OISABB==
+            ==:V2:== BY =='IO/stateabb.txt.new'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OISABBREJ==
+            ==:V2:== BY =='IO/stateabbrej.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+
+      *****************************************************************
+       END PROGRAM TPL-MAINT2.
+      *****************************************************************
