@@ -0,0 +1,29 @@
+//GRWTHRPT JOB (ACCT),'GROWTH REPORT CHAIN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* GRWTHRPT: CHAIN THE REGIONAL-EXTRACT MERGE AND BOTH GROWTH     *
+//* REPORT TEMPLATES INTO ONE JOB STREAM                           *
+//*-----------------------------------------------------------------
+//* VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF                *
+//*-----------------------------------------------------------------
+//* STEP EXTRACT RUNS TPL-MERG1 TO CONSOLIDATE THE REGIONAL COMPANY*
+//* EXTRACTS LISTED IN IREGIONS INTO companies.txt. STEP BAT1 AND  *
+//* STEP BAT2 ONLY RUN IF EVERY STEP BEFORE THEM ENDED WITH RC     *
+//* 0000-0004 (THE SAME "WARNING, NOT FAILURE" CUTOFF PGM-END      *
+//* ALREADY USES TO DECIDE WHETHER TO MOVE ITS OWN RC INTO         *
+//* RETURN-CODE), SO A BAD EXTRACT OR A FAILED TPL-BAT1 CAN'T LET  *
+//* A LATER STEP PROCESS STALE OR MISSING OUTPUT                   *
+//*****************************************************************
+//EXTRACT  EXEC PGM=TPL-MERG1
+//SYSOUT   DD SYSOUT=*
+//*
+//         IF (EXTRACT.RC <= 4) THEN
+//BAT1     EXEC PGM=TPL-BAT1
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//         IF (EXTRACT.RC <= 4) AND (BAT1.RC <= 4) THEN
+//BAT2     EXEC PGM=TPL-BAT2
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
