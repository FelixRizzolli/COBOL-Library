@@ -0,0 +1,376 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-MERG1.
+      *****************************************************************
+      * TPL-MERG1: MERGE REGIONAL COMPANY EXTRACTS INTO companies.txt *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * FRONT-END UTILITY RUN BEFORE TPL-BAT1/TPL-BAT2: READS A       *
+      * MANIFEST OF REGIONAL COMPANY EXTRACT FILES (IREGIONS), ONE    *
+      * PATH PER LINE, OPENS EACH ONE IN TURN VIA A DYNAMIC ASSIGN-TO *
+      * FILENAME VARIABLE, VALIDATES EVERY RECORD AGAINST THE SAME    *
+      * ICOMP-REC LAYOUT TPL-BAT1/TPL-MAINT1 ASSUME, AND CONCATENATES *
+      * THEM INTO A SINGLE companies.txt SO THE REAL REPORT JOBS      *
+      * NEVER HAVE TO CARE HOW MANY REGIONAL FILES WENT INTO IT.      *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * IREGIONS - MANIFEST OF REGIONAL EXTRACT PATHS                 *
+      *            (IO/companyregions.txt), ONE PATH PER LINE         *
+      * ICOMPEXT - EACH REGIONAL EXTRACT NAMED IN IREGIONS, OPENED IN *
+      *            TURN (SAME ICOMP-REC LAYOUT)                       *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * OCOMPMRG - MERGED COMPANIES MASTER, BUILT AS                  *
+      *            IO/companies.txt.new AND ONLY PROMOTED TO          *
+      *            IO/companies.txt ONCE EVERY REGION HAS MERGED      *
+      *            CLEAN (SEE PROMOTE-NEW-MASTER)                     *
+      *                                                                *
+      * PROCERSSING:                                                  *
+      * ============                                                  *
+      * A REGIONAL RECORD THAT FAILS THE LAYOUT CHECK (NON-NUMERIC    *
+      * GROWTH, OR A BLANK NAME/STATE) ABENDS THE RUN BEFORE THE      *
+      * .new FILE IS EVER RENAMED OVER companies.txt, THE SAME "FAIL  *
+      * LOUD RATHER THAN PRODUCE A SILENTLY WRONG FILE" APPROACH      *
+      * PGM-ERR ALREADY TAKES FOR I/O FAILURES - AND THE SAME         *
+      * RENAME-DRIVEN SAFE REWRITE TPL-MAINT1/TPL-MAINT2 USE FOR      *
+      * THIS SAME MASTER FILE.                                        *
+      *===============================================================*
+      * AUTHOR: FELIX RIZZOLLI (FR)                        08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IREGIONS==
+            ==:V2:== BY =='IO/companyregions.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICOMPEXT==
+            ==:V2:== BY ==TMP-ICOMPEXT-PATH==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OCOMPMRG==
+            ==:V2:== BY =='IO/companies.txt.new'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IREGIONS==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICOMPEXT==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OCOMPMRG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT IREGIONS = MANIFEST OF REGIONAL EXTRACT PATHS           *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IREGIONS==.
+
+      *---------------------------------------------------------------*
+      * INPUT ICOMPEXT = THE REGIONAL EXTRACT CURRENTLY OPEN, ASSIGN  *
+      * TO TMP-ICOMPEXT-PATH SO A NEW PATH FROM IREGIONS CAN BE       *
+      * SWAPPED IN BEFORE EACH OPEN                                   *
+      *---------------------------------------------------------------*
+       01 TMP-ICOMPEXT-PATH            PIC X(80).
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICOMPEXT==.
+       01 ICOMPEXT-REC.
+           05 ICOMPEXT-NAME            PIC X(38).
+           05 ICOMPEXT-STATE           PIC X(2).
+           05 ICOMPEXT-INDUSTRY        PIC X(23).
+           05 ICOMPEXT-GROWTH          PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * OUTPUT OCOMPMRG = MERGED COMPANIES MASTER                    *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OCOMPMRG==.
+
+      *---------------------------------------------------------------*
+      * TEMPORARY                                                     *
+      *---------------------------------------------------------------*
+       01 COUNTER.
+           05 TMP-COUNT-REGIONS        PIC 9(7).
+           05 TMP-COUNT-MERGED         PIC 9(7).
+
+      *---------------------------------------------------------------*
+      * RENAME-DRIVEN SAFE REWRITE - SEE PROMOTE-NEW-MASTER SECTION   *
+      *---------------------------------------------------------------*
+       01 TMP-RENAME.
+           05 TMP-RENAME-OLD           PIC X(40).
+           05 TMP-RENAME-NEW           PIC X(40).
+           05 TMP-RENAME-RC            PIC S9(9) COMP.
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM IREGIONS-READ
+           PERFORM UNTIL (IREGIONS-EOF)
+              ADD 1 TO TMP-COUNT-REGIONS
+              PERFORM MERGE-ONE-REGION
+              PERFORM IREGIONS-READ
+           END-PERFORM
+
+           PERFORM FILE-CLOSE-IREGIONS
+           PERFORM FILE-CLOSE-OCOMPMRG
+           PERFORM PROMOTE-NEW-MASTER
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PROMOTE-NEW-MASTER SECTION.
+      *===============================================================*
+      * RENAME-DRIVEN SAFE REWRITE - THE OLD MASTER IS RENAMED TO A   *
+      * .BAK BACKUP BEFORE THE FRESHLY WRITTEN .NEW FILE IS RENAMED   *
+      * INTO ITS PLACE, SO companies.txt IS NEVER LEFT MISSING OR     *
+      * TRUNCATED BY A PARTIAL COPY, AND THE PRIOR MASTER STAYS ON    *
+      * DISK TO RESTORE FROM IF THE REBUILT ONE TURNS OUT TO BE       *
+      * WRONG. CALLED FROM MAIN, NOT FROM PGM-FINISH, SO A FAILED     *
+      * RENAME CAN ROUTE THROUGH PGM-ERR WITHOUT RECURSING BACK INTO  *
+      * PGM-FINISH VIA PGM-END                                        *
+      *---------------------------------------------------------------*
+           MOVE 'IO/companies.txt'     TO TMP-RENAME-OLD
+           MOVE 'IO/companies.txt.bak' TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '971' TO PGM-ERR-RC
+              STRING 'ERROR BACKING UP ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+
+           MOVE 'IO/companies.txt.new' TO TMP-RENAME-OLD
+           MOVE 'IO/companies.txt'     TO TMP-RENAME-NEW
+           CALL 'CBL_RENAME_FILE' USING TMP-RENAME-OLD TMP-RENAME-NEW
+             RETURNING TMP-RENAME-RC
+           END-CALL
+           IF (TMP-RENAME-RC NOT = ZERO) THEN
+              MOVE '972' TO PGM-ERR-RC
+              STRING 'ERROR PROMOTING ' TMP-RENAME-OLD
+                DELIMITED BY SIZE INTO PGM-ERR-MSG1
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           .
+       PROMOTE-NEW-MASTER-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-MERG1'                           TO PGM-NAME
+           MOVE 'MERGE REGIONAL COMPANY EXTRACTS'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-IREGIONS
+           PERFORM FILE-OPEN-OUTPUT-OCOMPMRG
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       MERGE-ONE-REGION SECTION.
+      *===============================================================*
+           MOVE SPACES            TO TMP-ICOMPEXT-PATH
+           MOVE IREGIONS-RECORD   TO TMP-ICOMPEXT-PATH
+
+           PERFORM FILE-OPEN-INPUT-ICOMPEXT
+           PERFORM ICOMPEXT-READ
+           PERFORM UNTIL (ICOMPEXT-EOF)
+              PERFORM VALIDATE-ICOMPEXT-LAYOUT
+              MOVE ICOMPEXT-RECORD TO OCOMPMRG-RECORD
+              PERFORM FILE-WRITE-OCOMPMRG
+              ADD 1 TO TMP-COUNT-MERGED
+              PERFORM ICOMPEXT-READ
+           END-PERFORM
+           PERFORM FILE-CLOSE-ICOMPEXT
+           .
+       MERGE-ONE-REGION-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       VALIDATE-ICOMPEXT-LAYOUT SECTION.
+      *===============================================================*
+           MOVE ICOMPEXT-RECORD TO ICOMPEXT-REC
+           IF (ICOMPEXT-NAME = SPACES)
+              OR (ICOMPEXT-STATE = SPACES)
+              OR (ICOMPEXT-GROWTH NOT NUMERIC) THEN
+              MOVE '906' TO PGM-ERR-RC
+              STRING 'INVALID REGIONAL EXTRACT LAYOUT IN '
+                     TMP-ICOMPEXT-PATH
+                DELIMITED BY SIZE
+                INTO PGM-ERR-MSG1
+              END-STRING
+              STRING 'RECORD: ' ICOMPEXT-RECORD
+                DELIMITED BY SIZE
+                INTO PGM-ERR-MSG2
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           .
+       VALIDATE-ICOMPEXT-LAYOUT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       IREGIONS-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IREGIONS
+           .
+       IREGIONS-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       ICOMPEXT-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ICOMPEXT
+           .
+       ICOMPEXT-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           COMPUTE PGM-THROUGHPUT-COUNT = OCOMPMRG-COUNT
+
+      *---------------------------------------------------------------*
+      * FILES ALREADY CLOSED IN MAIN AHEAD OF PROMOTE-NEW-MASTER      *
+      *---------------------------------------------------------------*
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'REGIONAL EXTRACTS....: ' TMP-COUNT-REGIONS
+           DISPLAY 'RECORDS MERGED.......: ' TMP-COUNT-MERGED
+           MOVE FUNCTION CURRENT-DATE TO PGM-DATE
+           DISPLAY PGM-NAME ' ENDE.......: '
+             PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
+             PGM-DATE(9:2) ':' PGM-DATE(11:2) ':' PGM-DATE(13:2) ' '
+      *    END-DISPLAY
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IREGIONS==
+            ==:V2:== BY =='IO/companyregions.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICOMPEXT==
+            ==:V2:== BY ==TMP-ICOMPEXT-PATH==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OCOMPMRG==
+            ==:V2:== BY =='IO/companies.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+
+      *****************************************************************
+       END PROGRAM TPL-MERG1.
+      *****************************************************************
