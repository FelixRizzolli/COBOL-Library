@@ -0,0 +1,508 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-BAT3.
+      *****************************************************************
+      * TPL-BAT3: GROWTH-REPORT DELTA (THIS RUN VS. PRIOR RUN)        *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * COMPARES THIS RUN'S OREPORT DETAIL LINES (ICURR) AGAINST THE  *
+      * PRIOR RUN'S ARCHIVED COPY (IPRIOR) AND LISTS COMPANIES THAT   *
+      * ARE NEW, REMOVED, OR WHOSE GROWTH CHANGED BY MORE THAN A      *
+      * CONFIGURABLE THRESHOLD. THE OPERATOR STAGES IPRIOR/ICURR FROM *
+      * THE DATE-STAMPED OREPORT ARCHIVES (SEE TPL-BAT1/TPL-BAT2)     *
+      * THE SAME WAY TPL-MAINT1/TPL-MAINT2 EXPECT PRE-STAGED INPUT.   *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * IPRIOR - PRIOR RUN'S ARCHIVED OREPORT (IO/deltaprior.txt)     *
+      * ICURR  - THIS RUN'S ARCHIVED OREPORT (IO/deltacurr.txt)       *
+      * IPARM  - OPTIONAL CHANGE THRESHOLD (IO/bat3parm.txt)          *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * ODELTA - NEW/REMOVED/CHANGED COMPANIES (IO/deltareport.txt)   *
+      *                                                                *
+      * PROCERSSING:                                                  *
+      * ============                                                  *
+      * ONLY DETAIL LINES ARE COMPARED - A LINE IS A DETAIL LINE IF   *
+      * IT CARRIES THE '%' GROWTH MARKER AT BYTE 63, THE SAME FIXED   *
+      * OFFSET OREPORT-R1 ALWAYS WRITES IT AT (SEE TPL-BAT1/TPL-BAT2's *
+      * OREPORT-R1 RECORD LAYOUT). IPRIOR'S DETAIL LINES ARE LOADED   *
+      * INTO A TABLE KEYED ON COMPANY+STATE; ICURR IS THEN STREAMED   *
+      * AND EACH DETAIL LINE IS LOOKED UP IN THAT TABLE - NO MATCH IS  *
+      * NEW, A MATCH WITH A GROWTH DELTA OVER THE THRESHOLD IS        *
+      * CHANGED; WHATEVER IS LEFT UNMATCHED IN THE TABLE AFTERWARDS   *
+      * IS REMOVED.                                                   *
+      *===============================================================*
+      * AUTHOR: URIZF                                      08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY =='IO/deltaprior.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICURR==
+            ==:V2:== BY =='IO/deltacurr.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY =='IO/bat3parm.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ODELTA==
+            ==:V2:== BY =='IO/deltareport.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY ==132==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICURR==
+            ==:V2:== BY ==132==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ODELTA==
+            ==:V2:== BY ==132==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT IPRIOR = PRIOR RUN'S ARCHIVED OREPORT DETAIL LINES      *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IPRIOR==.
+       01 IPRIOR-REC.
+           05 IPRIOR-REC-COMPANY      PIC X(38).
+           05 FILLER                 PIC X(1).
+           05 IPRIOR-REC-STATE        PIC X(14).
+           05 FILLER                 PIC X(1).
+           05 IPRIOR-REC-GROWTH      PIC X(8).
+           05 IPRIOR-REC-MARKER      PIC X(1).
+           05 FILLER                 PIC X(69).
+
+      *---------------------------------------------------------------*
+      * INPUT ICURR = THIS RUN'S ARCHIVED OREPORT DETAIL LINES        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICURR==.
+       01 ICURR-REC.
+           05 ICURR-REC-COMPANY       PIC X(38).
+           05 FILLER                  PIC X(1).
+           05 ICURR-REC-STATE         PIC X(14).
+           05 FILLER                  PIC X(1).
+           05 ICURR-REC-GROWTH        PIC X(8).
+           05 ICURR-REC-MARKER        PIC X(1).
+           05 FILLER                  PIC X(69).
+
+      *---------------------------------------------------------------*
+      * INPUT IPARM = CHANGE THRESHOLD OVERRIDE - OPTIONAL, IPARM-SW  *
+      * FALLS BACK TO FLAGGING ANY GROWTH CHANGE IF NOT ALLOCATED     *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IPARM==.
+       01 IPARM-REC.
+           05 IPARM-DELTA-THRESHOLD-SW   PIC X(1).
+           05 IPARM-DELTA-THRESHOLD      PIC S9(3)V99.
+           05 FILLER                    PIC X(74).
+
+       01 TMP-THRESHOLD               PIC S9(3)V99 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      * OUTPUT ODELTA = NEW / REMOVED / CHANGED COMPANIES             *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==ODELTA==.
+       01 ODELTA-REC                  PIC X(132).
+
+      *---------------------------------------------------------------*
+      * TABLE - PRIOR RUN'S DETAIL LINES, KEYED ON COMPANY + STATE    *
+      *---------------------------------------------------------------*
+       01 PRIOR-COMPANIES.
+           05 TAB-PRIOR-MAX           PIC S9(9) BINARY.
+           05 TAB-PRIOR-DIM           PIC S9(9) BINARY  VALUE 9999.
+           05 TAB-PRIOR              OCCURS 1   TO         9999
+                                      DEPENDING  ON  TAB-PRIOR-MAX.
+                10 TAB-PRIOR-COMPANY      PIC X(38).
+                10 TAB-PRIOR-STATE        PIC X(14).
+                10 TAB-PRIOR-GROWTH       PIC S9(3)V99.
+                10 TAB-PRIOR-MATCHED-SW   PIC X(1).
+                   88 TAB-PRIOR-MATCHED        VALUE 'Y'.
+                   88 TAB-PRIOR-UNMATCHED      VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      * TEMPORARY                                                     *
+      *---------------------------------------------------------------*
+       01 COUNTER.
+           05 TMP-I-TABLE             PIC S9(9) BINARY.
+
+       01 TOTALS.
+           05 TMP-NEW-COUNT           PIC 9(7).
+           05 TMP-CHANGED-COUNT       PIC 9(7).
+           05 TMP-REMOVED-COUNT       PIC 9(7).
+
+       01 SWITCHES.
+           05 TMP-DETAIL-SW           PIC X(1).
+              88 TMP-LINE-IS-DETAIL        VALUE 'Y'.
+              88 TMP-LINE-NOT-DETAIL       VALUE 'N'.
+           05 TMP-FOUND-SW            PIC X(1).
+              88 TMP-FOUND                 VALUE 'Y'.
+              88 TMP-NOT-FOUND             VALUE 'N'.
+
+       01 GROWTH-PARSE.
+           05 TMP-GROWTH-TEXT         PIC X(8).
+           05 TMP-GROWTH-COMMA-CNT    PIC 9(2)     COMP.
+           05 TMP-CURR-GROWTH         PIC S9(3)V99.
+           05 TMP-DELTA               PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM ICURR-READ
+           PERFORM UNTIL (ICURR-EOF)
+              PERFORM ICURR-PROC
+              PERFORM ICURR-READ
+           END-PERFORM
+
+           PERFORM REMOVED-REPORT
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-BAT3'                           TO PGM-NAME
+           MOVE 'GROWTH-REPORT DELTA (THIS RUN VS. PRIOR RUN)'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+           MOVE 0                                     TO TMP-NEW-COUNT
+           MOVE 0                              TO TMP-CHANGED-COUNT
+           MOVE 0                              TO TMP-REMOVED-COUNT
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-IPRIOR
+           PERFORM FILE-OPEN-INPUT-ICURR
+           PERFORM FILE-OPEN-OUTPUT-ODELTA
+
+      *---------------------------------------------------------------*
+      * CHANGE THRESHOLD OVERRIDE (IPARM IS OPTIONAL - IF bat3parm.txt*
+      * ISN'T ALLOCATED OR DOESN'T SELECT THE SWITCH, ANY GROWTH      *
+      * CHANGE AT ALL IS REPORTED)                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-IPARM
+           IF (IPARM-YES) THEN
+              PERFORM IPARM-READ
+              IF (IPARM-OK) AND (IPARM-DELTA-THRESHOLD-SW = 'Y') THEN
+                 MOVE IPARM-DELTA-THRESHOLD TO TMP-THRESHOLD
+              END-IF
+              PERFORM FILE-CLOSE-IPARM
+           END-IF
+
+      *---------------------------------------------------------------*
+      * LOAD PRIOR RUN'S DETAIL LINES INTO TAB-PRIOR                  *
+      *---------------------------------------------------------------*
+           PERFORM IPRIOR-READ
+           PERFORM UNTIL (IPRIOR-EOF)
+              PERFORM IPRIOR-LOAD
+              PERFORM IPRIOR-READ
+           END-PERFORM
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       IPRIOR-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IPRIOR
+           IF (NOT IPRIOR-EOF) THEN
+              MOVE IPRIOR-RECORD TO IPRIOR-REC
+           END-IF
+           .
+       IPRIOR-READ-EXIT. EXIT.
+      *****************************************************************
+       IPRIOR-LOAD SECTION.
+      *===============================================================*
+           IF (IPRIOR-REC-MARKER = '%') THEN
+              ADD  1           TO TAB-PRIOR-MAX
+              IF (TAB-PRIOR-MAX > TAB-PRIOR-DIM)
+                 MOVE TAB-PRIOR-DIM TO TAB-PRIOR-MAX
+                 STRING 'TAB-PRIOR OVERFLOW - SKIPPING ROW: '
+                        IPRIOR-REC-COMPANY ' ' IPRIOR-REC-STATE
+                   DELIMITED BY SIZE
+                   INTO APP-LOG-LINE
+                 END-STRING
+                 PERFORM SCHREIBE-APP-LOG-LINE
+              ELSE
+                 MOVE IPRIOR-REC-COMPANY
+                   TO TAB-PRIOR-COMPANY(TAB-PRIOR-MAX)
+                 MOVE IPRIOR-REC-STATE
+                   TO TAB-PRIOR-STATE(TAB-PRIOR-MAX)
+                 MOVE IPRIOR-REC-GROWTH TO TMP-GROWTH-TEXT
+                 PERFORM GROWTH-TEXT-TO-NUM
+                 MOVE TMP-CURR-GROWTH
+                   TO TAB-PRIOR-GROWTH(TAB-PRIOR-MAX)
+                 MOVE 'N' TO TAB-PRIOR-MATCHED-SW(TAB-PRIOR-MAX)
+              END-IF
+           END-IF
+           .
+       IPRIOR-LOAD-EXIT. EXIT.
+      *****************************************************************
+       ICURR-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ICURR
+           IF (NOT ICURR-EOF) THEN
+              MOVE ICURR-RECORD TO ICURR-REC
+           END-IF
+           .
+       ICURR-READ-EXIT. EXIT.
+      *****************************************************************
+       ICURR-PROC SECTION.
+      *===============================================================*
+           IF (ICURR-REC-MARKER = '%') THEN
+              MOVE ICURR-REC-GROWTH TO TMP-GROWTH-TEXT
+              PERFORM GROWTH-TEXT-TO-NUM
+
+              MOVE 'N' TO TMP-FOUND-SW
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (TMP-I-TABLE > TAB-PRIOR-MAX)
+                 IF (TAB-PRIOR-COMPANY(TMP-I-TABLE) = ICURR-REC-COMPANY)
+                 AND (TAB-PRIOR-STATE(TMP-I-TABLE) = ICURR-REC-STATE)
+                 THEN
+                    MOVE 'Y' TO TMP-FOUND-SW
+                    MOVE 'Y' TO TAB-PRIOR-MATCHED-SW(TMP-I-TABLE)
+                    COMPUTE TMP-DELTA =
+                       FUNCTION ABS(TMP-CURR-GROWTH
+                                  - TAB-PRIOR-GROWTH(TMP-I-TABLE))
+                    IF (TMP-DELTA > TMP-THRESHOLD) THEN
+                       PERFORM ODELTA-WRITE-CHANGED
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              IF (TMP-NOT-FOUND) THEN
+                 PERFORM ODELTA-WRITE-NEW
+              END-IF
+           END-IF
+           .
+       ICURR-PROC-EXIT. EXIT.
+      *****************************************************************
+       REMOVED-REPORT SECTION.
+      *===============================================================*
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-PRIOR-MAX)
+              IF (TAB-PRIOR-UNMATCHED(TMP-I-TABLE)) THEN
+                 ADD 1 TO TMP-REMOVED-COUNT
+                 MOVE SPACES TO ODELTA-REC
+                 STRING 'REMOVED: ' TAB-PRIOR-COMPANY(TMP-I-TABLE) ' '
+                        TAB-PRIOR-STATE(TMP-I-TABLE)
+                   DELIMITED BY SIZE
+                   INTO ODELTA-REC
+                 END-STRING
+                 MOVE ODELTA-REC TO ODELTA-RECORD
+                 PERFORM FILE-WRITE-ODELTA
+              END-IF
+           END-PERFORM
+           .
+       REMOVED-REPORT-EXIT. EXIT.
+      *****************************************************************
+       ODELTA-WRITE-NEW SECTION.
+      *===============================================================*
+           ADD 1 TO TMP-NEW-COUNT
+           MOVE SPACES TO ODELTA-REC
+           STRING 'NEW: ' ICURR-REC-COMPANY ' ' ICURR-REC-STATE ' '
+                  ICURR-REC-GROWTH
+             DELIMITED BY SIZE
+             INTO ODELTA-REC
+           END-STRING
+           MOVE ODELTA-REC TO ODELTA-RECORD
+           PERFORM FILE-WRITE-ODELTA
+           .
+       ODELTA-WRITE-NEW-EXIT. EXIT.
+      *****************************************************************
+       ODELTA-WRITE-CHANGED SECTION.
+      *===============================================================*
+           ADD 1 TO TMP-CHANGED-COUNT
+           MOVE SPACES TO ODELTA-REC
+           STRING 'CHANGED: ' ICURR-REC-COMPANY ' ' ICURR-REC-STATE
+                  ' FROM ' TAB-PRIOR-GROWTH(TMP-I-TABLE)
+                  ' TO ' ICURR-REC-GROWTH
+             DELIMITED BY SIZE
+             INTO ODELTA-REC
+           END-STRING
+           MOVE ODELTA-REC TO ODELTA-RECORD
+           PERFORM FILE-WRITE-ODELTA
+           .
+       ODELTA-WRITE-CHANGED-EXIT. EXIT.
+      *****************************************************************
+       GROWTH-TEXT-TO-NUM SECTION.
+      *===============================================================*
+      *    UNDER DECIMAL-POINT IS COMMA, NUMVAL ALREADY TREATS ',' AS  *
+      *    THE DECIMAL POINT AND '.' AS A GROUPING CHARACTER TO BE     *
+      *    IGNORED - CONVERTING THE COMMA TO A PERIOD FIRST WOULD MAKE *
+      *    NUMVAL DISCARD IT AS GROUPING AND INFLATE THE RESULT        *
+      *                                                                *
+      *    BUT THE ARCHIVED FIGURE BEING PARSED HERE MAY HAVE BEEN     *
+      *    WRITTEN BY TPL-BAT1/TPL-BAT2 UNDER req023'S PERIOD-DECIMAL  *
+      *    OVERRIDE, WHERE '.' IS THE REAL DECIMAL POINT INSTEAD - THE *
+      *    PER-ROW GROWTH FIGURE CARRIES NO GROUPING PUNCTUATION       *
+      *    EITHER WAY, SO IF THERE'S NO COMMA IN THE TEXT AT ALL, ANY  *
+      *    '.' PRESENT MUST BE THAT PERIOD-STYLE DECIMAL POINT AND IS  *
+      *    NORMALIZED TO A COMMA BEFORE NUMVAL SEES IT                 *
+           MOVE 0 TO TMP-GROWTH-COMMA-CNT
+           INSPECT TMP-GROWTH-TEXT TALLYING TMP-GROWTH-COMMA-CNT
+              FOR ALL ','
+           IF (TMP-GROWTH-COMMA-CNT = 0) THEN
+              INSPECT TMP-GROWTH-TEXT REPLACING ALL '.' BY ','
+           END-IF
+           COMPUTE TMP-CURR-GROWTH = FUNCTION NUMVAL(TMP-GROWTH-TEXT)
+           .
+       GROWTH-TEXT-TO-NUM-EXIT. EXIT.
+      *****************************************************************
+       IPARM-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IPARM
+           IF (NOT IPARM-EOF) THEN
+              MOVE IPARM-RECORD TO IPARM-REC
+           END-IF
+           .
+       IPARM-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           MOVE ICURR-COUNT TO PGM-THROUGHPUT-COUNT
+
+      *---------------------------------------------------------------*
+      * CLOSE FILES                                                   *
+      *---------------------------------------------------------------*
+           PERFORM FILE-CLOSE-IPRIOR
+           PERFORM FILE-CLOSE-ICURR
+           PERFORM FILE-CLOSE-ODELTA
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'INPUT IPRIOR........: ' IPRIOR-COUNT
+           DISPLAY 'INPUT ICURR.........: ' ICURR-COUNT
+           DISPLAY 'OUTPUT ODELTA.......: ' ODELTA-COUNT
+           DISPLAY 'NEW COMPANIES.......: ' TMP-NEW-COUNT
+           DISPLAY 'CHANGED COMPANIES...: ' TMP-CHANGED-COUNT
+           DISPLAY 'REMOVED COMPANIES...: ' TMP-REMOVED-COUNT
+           MOVE FUNCTION CURRENT-DATE TO PGM-DATE
+           DISPLAY PGM-NAME ' ENDE.......: '
+             PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
+             PGM-DATE(9:2) ':' PGM-DATE(11:2) ':' PGM-DATE(13:2) ' '
+      *    END-DISPLAY
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY =='IO/deltaprior.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICURR==
+            ==:V2:== BY =='IO/deltacurr.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY =='IO/bat3parm.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==ODELTA==
+            ==:V2:== BY =='IO/deltareport.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+
+      *****************************************************************
+       END PROGRAM TPL-BAT3.
+      *****************************************************************
