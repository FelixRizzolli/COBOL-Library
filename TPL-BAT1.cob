@@ -44,12 +44,48 @@
        COPY 'LIB/FILE/IFILEFCW.cob' REPLACING 
             ==:V1:== BY ==ICOMP==
             ==:V2:== BY =='IO/companies.txt'==.
-       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING 
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
             ==:V1:== BY ==ISABB==
             ==:V2:== BY =='IO/stateabb.txt'==.
-       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING 
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY =='IO/bat1parm.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IMAST==
+            ==:V2:== BY =='IO/industries.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICTL==
+            ==:V2:== BY =='IO/companiesctl.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY =='IO/priorgrowth.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ICHKPT==
+            ==:V2:== BY =='IO/bat1chkpt.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
             ==:V1:== BY ==OREPORT==
-            ==:V2:== BY =='IO/OREPORT.txt'==.
+            ==:V2:== BY ==OREPORT-PATH==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OCHKPT==
+            ==:V2:== BY =='IO/bat1chkpt.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OREJECT==
+            ==:V2:== BY =='IO/reject.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ORECON==
+            ==:V2:== BY =='IO/reconsummary.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OBADROW==
+            ==:V2:== BY =='IO/badrow.txt'==.
 
       *****************************************************************
        DATA DIVISION.
@@ -59,11 +95,47 @@
        COPY 'LIB/FILE/IFILEFDW.cob' REPLACING 
             ==:V1:== BY ==ICOMP==
             ==:V2:== BY ==80==.
-       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING 
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
             ==:V1:== BY ==ISABB==
             ==:V2:== BY ==80==.
-       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING 
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IMAST==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICTL==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ICHKPT==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
             ==:V1:== BY ==OREPORT==
+            ==:V2:== BY ==132==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OCHKPT==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OREJECT==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ORECON==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OBADROW==
             ==:V2:== BY ==80==.
 
       *****************************************************************
@@ -77,8 +149,38 @@
            05 ICOMP-NAME               PIC X(38).
            05 ICOMP-STATE              PIC X(2).
            05 ICOMP-INDUSTRY           PIC X(23).
-           05 ICOMP-GROWTH             PIC 9(5).
-          
+           05 ICOMP-GROWTH             PIC S9(3)V99.
+
+      *-[ CURRENT ROW'S PRIOR-PERIOD GROWTH, LOOKED UP FROM IPRIOR ]---*
+       01 ICOMP-PRIOR-GROWTH          PIC S9(3)V99.
+       01 ICOMP-PRIOR-FOUND-SW        PIC X(1)    VALUE 'N'.
+           88 ICOMP-PRIOR-FOUND            VALUE 'Y'.
+           88 ICOMP-PRIOR-NOT-FOUND        VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      * INPUT IPRIOR = COMPANY PRIOR-PERIOD GROWTH EXTRACT - OPTIONAL, *
+      * IPRIOR-SW FALLS BACK TO NO TREND COLUMN IF NOT ALLOCATED       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IPRIOR==.
+       01 IPRIOR-REC.
+           05 IPRIOR-NAME              PIC X(38).
+           05 IPRIOR-STATE             PIC X(2).
+           05 IPRIOR-GROWTH            PIC S9(3)V99.
+           05 FILLER                   PIC X(35).
+
+      *---------------------------------------------------------------*
+      * PRIOR-PERIOD GROWTH BY COMPANY, LOADED ONCE FOR THE WHOLE RUN *
+      * (NOT RESET PER INDUSTRY - SAME SHAPE AS TAB-SABB/TAB-IMAST)   *
+      *---------------------------------------------------------------*
+       01 PRIOR-GROWTH-TABLE.
+           05 TAB-PRIOR-MAX           PIC S9(9) BINARY.
+           05 TAB-PRIOR-DIM           PIC S9(9) BINARY  VALUE 9999.
+           05 TAB-PRIOR                OCCURS 1   TO         9999
+                                      DEPENDING  ON  TAB-PRIOR-MAX.
+                10 TAB-PRIOR-NAME     PIC X(38).
+                10 TAB-PRIOR-STATE    PIC X(2).
+                10 TAB-PRIOR-GROWTH   PIC S9(3)V99.
+
       *---------------------------------------------------------------*
       * INPUT ISABB = USA STATE ABBREVITATIONS TABLE                  *
       *---------------------------------------------------------------*
@@ -93,8 +195,182 @@
       *---------------------------------------------------------------*
        COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OREPORT==.
        01 OREPORT-REC.
-           05 OREPORT-DATA            PIC X(80).
-           
+           05 OREPORT-DATA            PIC X(132).
+
+      *-[ ARCHIVE FILENAME (RUN-DATE STAMPED) ]-------------------------*
+       01 OREPORT-PATH                PIC X(40).
+       01 TMP-RUN-STAMP               PIC X(8).
+
+      *---------------------------------------------------------------*
+      * INPUT IPARM = RUN PARAMETERS (OUTPUT MODE ETC.) - OPTIONAL,    *
+      * IPARM-SW FALLS BACK TO THE FIXED REPORT LAYOUT IF NOT ALLOCATED*
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IPARM==.
+       01 IPARM-REC.
+           05 IPARM-OUTPUT-MODE       PIC X(1).
+           05 IPARM-MIN-GROWTH-SW     PIC X(1).
+           05 IPARM-MIN-GROWTH        PIC S9(3)V99.
+           05 IPARM-MAX-GROWTH-SW     PIC X(1).
+           05 IPARM-MAX-GROWTH        PIC S9(3)V99.
+           05 IPARM-DECIMAL-STYLE-SW  PIC X(1).
+           05 IPARM-SORT-ORDER-SW     PIC X(1).
+           05 IPARM-SORT-ORDER        PIC X(1).
+           05 IPARM-REPORT-TITLE-SW   PIC X(1).
+           05 IPARM-REPORT-TITLE      PIC X(30).
+           05 IPARM-COMPANY-NAME-SW   PIC X(1).
+           05 IPARM-COMPANY-NAME      PIC X(30).
+           05 IPARM-SUMMARY-ONLY-SW   PIC X(1).
+           05 FILLER                  PIC X(02).
+
+      *-[ GROWTH THRESHOLD FILTER ]--------------------------------------*
+       01 TMP-THRESHOLD-MIN-SW        PIC X(1)    VALUE 'N'.
+           88 TMP-THRESHOLD-MIN-ACTIVE      VALUE 'Y'.
+       01 TMP-THRESHOLD-MIN           PIC S9(3)V99.
+       01 TMP-THRESHOLD-MAX-SW        PIC X(1)    VALUE 'N'.
+           88 TMP-THRESHOLD-MAX-ACTIVE      VALUE 'Y'.
+       01 TMP-THRESHOLD-MAX           PIC S9(3)V99.
+
+      *-[ DECIMAL-POINT STYLE FOR GROWTH % - 'C' (DEFAULT) LEAVES THE -*
+      *   COMMA SPECIAL-NAMES EDIT ALONE, 'P' SWAPS IT TO A PERIOD  ---*
+       01 TMP-DECIMAL-STYLE-SW        PIC X(1)    VALUE 'C'.
+
+      *-[ SORT ORDER OF COMPANY ROWS WITHIN EACH INDUSTRY GROUP - 'I' --*
+      *   (DEFAULT) LEAVES THEM IN ICOMP FILE ORDER, 'S' RE-SORTS BY   -*
+      *   STATE, 'C' RE-SORTS BY COMPANY NAME. THE GROUPING BY         -*
+      *   INDUSTRY ITSELF IS UNCHANGED - ICOMP MUST STILL ARRIVE       -*
+      *   SORTED ASCENDING BY INDUSTRY FOR THE CONTROL BREAK TO WORK  --*
+       01 TMP-SORT-ORDER              PIC X(1)    VALUE 'I'.
+
+      *-[ CONFIGURABLE REPORT TITLE / COMPANY LETTERHEAD ]--------------*
+      *   PRINTED ONCE, AHEAD OF THE FIRST INDUSTRY'S COLUMN HEADINGS,  *
+      *   IN THE PLAIN REPORT FORMAT ONLY (CSV HAS ITS OWN HEADER ROW,  *
+      *   JSON IS SELF-DESCRIBING AND HAS NO HEADER LINES AT ALL)       *
+       01 TMP-REPORT-TITLE            PIC X(30)
+                                       VALUE 'COMPANY GROWTH REPORT'.
+       01 TMP-COMPANY-NAME            PIC X(30)   VALUE SPACES.
+
+      *-[ SUMMARY-ONLY MODE ]--------------------------------------------*
+      *   WHEN SET, THE PER-COMPANY DETAIL ROWS ARE SUPPRESSED AND ONLY  *
+      *   THE PER-INDUSTRY FOOTER TOTALS (AND GRAND TOTAL) PRINT - THE   *
+      *   TOTALS ARE STILL ACCUMULATED FROM EVERY ROW, THE ROWS JUST     *
+      *   NEVER REACH THE REPORT. CSV AND JSON MODES HAVE NO PER-        *
+      *   INDUSTRY FOOTER TO FALL BACK ON, SO BOTH IGNORE THIS SWITCH    *
+      *   AND KEEP WRITING THEIR ROWS                                    *
+       01 TMP-SUMMARY-ONLY-SW         PIC X(1)    VALUE 'N'.
+           88 TMP-SUMMARY-ONLY        VALUE 'Y'.
+
+      *-[ CSV OUTPUT MODE ]---------------------------------------------*
+       01 OREPORT-CSV-SW              PIC X(1)    VALUE 'N'.
+           88 OREPORT-CSV-MODE        VALUE 'Y'.
+
+       01 OREPORT-CSV-HEADER          PIC X(29)
+                           VALUE 'COMPANY,STATE,INDUSTRY,GROWTH'.
+
+       01 TMP-CSV-WHOLE               PIC S9(4).
+       01 TMP-CSV-FRAC                PIC  9(2).
+       01 TMP-CSV-WHOLE-ED            PIC -ZZZ9.
+       01 TMP-CSV-SIGN                PIC X(1).
+       01 OREPORT-CSV-GROWTH          PIC X(7).
+
+      *-[ JSON OUTPUT MODE ]------------------------------------------*
+       01 OREPORT-JSON-SW             PIC X(1)    VALUE 'N'.
+           88 OREPORT-JSON-MODE       VALUE 'Y'.
+
+       01 TMP-JSON-WHOLE              PIC S9(4).
+       01 TMP-JSON-FRAC               PIC  9(2).
+       01 TMP-JSON-WHOLE-ED           PIC -ZZZ9.
+       01 TMP-JSON-SIGN               PIC X(1).
+       01 OREPORT-JSON-GROWTH         PIC X(7).
+
+       01 TMP-JSON-TOTAL-WHOLE        PIC S9(7).
+       01 TMP-JSON-TOTAL-FRAC         PIC  9(2).
+       01 TMP-JSON-TOTAL-WHOLE-ED     PIC -ZZZZZZ9.
+       01 TMP-JSON-TOTAL-SIGN         PIC X(1).
+       01 OREPORT-JSON-TOTAL          PIC X(11).
+
+      *---------------------------------------------------------------*
+      * INPUT IMAST = INDUSTRY MASTER LIST - OPTIONAL, IMAST-SW FALLS *
+      * BACK TO ACCEPTING EVERY ICOMP-INDUSTRY VALUE IF NOT ALLOCATED *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IMAST==.
+       01 IMAST-REC.
+           05 IMAST-INDUSTRY          PIC X(23).
+           05 FILLER                  PIC X(57).
+
+      *---------------------------------------------------------------*
+      * INPUT ICTL = EXPECTED RECORD-COUNT CONTROL FILE, DROPPED      *
+      * ALONGSIDE COMPANIES.TXT BY THE UPSTREAM EXTRACT JOB -         *
+      * OPTIONAL, ICTL-SW FALLS BACK TO SKIPPING THE RECONCILIATION   *
+      * IF NOT ALLOCATED                                              *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICTL==.
+       01 ICTL-REC.
+           05 ICTL-EXPECTED-COUNT     PIC 9(9).
+           05 FILLER                  PIC X(71).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OREJECT = ICOMP ROWS WITH AN UNKNOWN INDUSTRY          *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OREJECT==.
+       01 OREJECT-REC                 PIC X(80).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OBADROW = ICOMP ROWS THAT COULDN'T BE PARSED AT ALL -  *
+      * NON-NUMERIC GROWTH, ETC - KEPT SEPARATE FROM OREJECT SINCE    *
+      * THOSE ARE STRUCTURALLY VALID ROWS REJECTED FOR AN UNKNOWN     *
+      * INDUSTRY, NOT MALFORMED INPUT                                 *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OBADROW==.
+       01 OBADROW-REC                 PIC X(80).
+
+      *---------------------------------------------------------------*
+      * ICHKPT/OCHKPT = RESTART CHECKPOINT - ONE RECORD PER INDUSTRY  *
+      * GROUP COMPLETED, SO A RESTARTED RUN CAN SKIP PAST INDUSTRIES  *
+      * ALREADY REPORTED INSTEAD OF REDOING THE WHOLE FILE. ICHKPT IS *
+      * OPTIONAL - IF bat1chkpt.txt ISN'T ALLOCATED OR IS EMPTY, THE  *
+      * RUN STARTS FROM THE FIRST ICOMP RECORD AS NORMAL              *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ICHKPT==.
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OCHKPT==.
+       01 CHKPT-REC.
+           05 CHKPT-INDUSTRY          PIC X(23).
+           05 CHKPT-COUNT             PIC 9(9).
+           05 FILLER                  PIC X(48).
+
+       01 TMP-RESTART-INDUSTRY        PIC X(23)   VALUE LOW-VALUES.
+
+      *---------------------------------------------------------------*
+      * OUTPUT ORECON = END-TO-END RECORD COUNT RECONCILIATION        *
+      * SUMMARY - ONE RECORD WRITTEN IN PGM-FINISH SO AN OPERATOR OR   *
+      * DOWNSTREAM JOB STEP CAN CONFIRM INPUT/OUTPUT COUNTS AND THE    *
+      * ICTL EXPECTED-COUNT RESULT WITHOUT SCRAPING THE JOB LOG        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==ORECON==.
+       01 ORECON-REC.
+           05 ORECON-ICOMP-COUNT      PIC 9(9).
+           05 ORECON-ISABB-COUNT      PIC 9(9).
+           05 ORECON-IMAST-COUNT      PIC 9(9).
+           05 ORECON-OREPORT-COUNT    PIC 9(9).
+           05 ORECON-OREJECT-COUNT    PIC 9(9).
+           05 ORECON-FILTERED-COUNT   PIC 9(9).
+           05 ORECON-RECON-STATUS     PIC X(8).
+           05 ORECON-EXPECTED-COUNT   PIC 9(9).
+           05 ORECON-OBADROW-COUNT    PIC 9(9).
+       01 TMP-RESTART-SW              PIC X(1)    VALUE 'N'.
+           88 TMP-RESTART-ACTIVE           VALUE 'Y'.
+
+      *-[ LETTERHEAD ]------------------------------------------------*
+       01 OREPORT-LH-COMPANY.
+           05 OREPORT-LH-COMPANY-NAME PIC X(30).
+           05 FILLER                  PIC X(50)   VALUE SPACES.
+
+       01 OREPORT-LH-TITLE.
+           05 OREPORT-LH-TITLE-TEXT   PIC X(30).
+           05 FILLER                  PIC X(6)    VALUE SPACES.
+           05 FILLER                  PIC X(5)    VALUE 'DATE '.
+           05 OREPORT-LH-TITLE-DATE   PIC X(10).
+           05 FILLER                  PIC X(29)   VALUE SPACES.
+
       *-[ HEADINGS ]--------------------------------------------------*
        01 OREPORT-H1.
            05 FILLER                  PIC X(3)    VALUE '-> '.
@@ -122,9 +398,16 @@
            05 FILLER                  PIC X(1)    VALUE SPACES.
            05 OREPORT-R1-STATE        PIC X(14).
            05 FILLER                  PIC X(1)    VALUE SPACES.
-           05 OREPORT-R1-GROWTH       PIC Z.ZZ9,9.
+           05 OREPORT-R1-GROWTH       PIC -ZZZ9,99.
            05 FILLER                  PIC X(1)    VALUE '%'.
-           05 FILLER                  PIC X(18)   VALUE SPACES.
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 OREPORT-R1-DECLINE-MARK PIC X(1)    VALUE SPACES.
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 OREPORT-R1-PCT          PIC -ZZ9,9.
+           05 FILLER                  PIC X(1)    VALUE '%'.
+           05 FILLER                  PIC X(1)    VALUE SPACES.
+           05 OREPORT-R1-TREND        PIC X(1)    VALUE SPACES.
+           05 FILLER                  PIC X(5)    VALUE SPACES.
            
       *-[ FOOTER ]----------------------------------------------------*
        01 OREPORT-F1.
@@ -134,40 +417,142 @@
            
        01 OREPORT-F2.
            05 FILLER                  PIC X(52)   VALUE SPACES.
-           05 OREPORT-F2-TGROWTH      PIC ZZZ.ZZ9,9.
+           05 OREPORT-F2-TGROWTH      PIC -Z.ZZZ.ZZ9,99.
            05 FILLER                  PIC X(1)    VALUE '%'.
-           05 FILLER                  PIC X(18)   VALUE SPACES.
- 
+           05 FILLER                  PIC X(17)   VALUE SPACES.
+
+       01 OREPORT-F3.
+           05 FILLER                  PIC X(28)
+                           VALUE 'COMPANIES IN THIS INDUSTRY: '.
+           05 OREPORT-F3-COUNT        PIC ZZZ9.
+           05 FILLER                  PIC X(13)   VALUE '   FILTERED: '.
+           05 OREPORT-F3-FILTERED     PIC ZZZ9.
+           05 FILLER                  PIC X(31)   VALUE SPACES.
+
+       01 OREPORT-F4.
+           05 FILLER                  PIC X(28)
+                           VALUE 'AVERAGE GROWTH PER COMPANY: '.
+           05 OREPORT-F4-AVG          PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(1)    VALUE '%'.
+           05 FILLER                  PIC X(17)   VALUE SPACES.
+
+      *-[ GRAND TOTAL FOOTER ]------------------------------------------*
+       01 OREPORT-G1.
+           05 FILLER                  PIC X(80)   VALUE ALL '='.
+
+       01 OREPORT-G2.
+           05 FILLER                  PIC X(52)
+                           VALUE 'GRAND TOTAL GROWTH (ALL INDUSTRIES):'.
+           05 OREPORT-G2-TGROWTH      PIC -Z.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(1)    VALUE '%'.
+           05 FILLER                  PIC X(17)   VALUE SPACES.
+
       *---------------------------------------------------------------*
       * TABLES                                                        *
       *---------------------------------------------------------------* 
        01 STATE-ABBREVITATIONS.
            05 TAB-SABB-MAX            PIC S9(9) BINARY.
-           05 TAB-SABB-DIM            PIC S9(9) BINARY  VALUE 99.
-           05 TAB-SABB                OCCURS 1   TO           99
-                                      DEPENDING  ON  TAB-SABB-MAX.
+           05 TAB-SABB-DIM            PIC S9(9) BINARY  VALUE 999.
+           05 TAB-SABB                OCCURS 1   TO          999
+                                      DEPENDING  ON  TAB-SABB-MAX
+                                      ASCENDING KEY IS TAB-SABB-ABB
+                                      INDEXED BY TAB-SABB-IDX.
                 10 TAB-SABB-ABB       PIC X(2).
                 10 TAB-SABB-STATE     PIC X(14).
-                                      
-                                
-      
+           05 TMP-SABB-SWAP-ABB       PIC X(2).
+           05 TMP-SABB-SWAP-STATE     PIC X(14).
+
+       01 INDUSTRY-MASTER.
+           05 TAB-IMAST-MAX           PIC S9(9) BINARY.
+           05 TAB-IMAST-DIM           PIC S9(9) BINARY  VALUE 199.
+           05 TAB-IMAST               OCCURS 1   TO          199
+                                      DEPENDING  ON  TAB-IMAST-MAX.
+                10 TAB-IMAST-INDUSTRY PIC X(23).
+
+      *---------------------------------------------------------------*
+      * COMPANY NAMES SEEN SO FAR IN THE CURRENT INDUSTRY GROUP - USED*
+      * TO CATCH ACCIDENTAL DUPLICATE ICOMP ROWS (RESET PER INDUSTRY) *
+      *---------------------------------------------------------------*
+       01 SEEN-COMPANIES.
+           05 TAB-SEEN-MAX            PIC S9(9) BINARY.
+           05 TAB-SEEN-DIM            PIC S9(9) BINARY  VALUE 9999.
+           05 TAB-SEEN                OCCURS 1   TO         9999
+                                      DEPENDING  ON  TAB-SEEN-MAX.
+                10 TAB-SEEN-NAME      PIC X(38).
+
+      *---------------------------------------------------------------*
+      * NON-CSV DETAIL ROWS FOR THE CURRENT INDUSTRY GROUP, BUFFERED  *
+      * SO INDUSTRY-END CAN GO BACK AND STAMP EACH ROW'S PERCENT OF   *
+      * THE INDUSTRY TOTAL ONCE THAT TOTAL IS FINALLY KNOWN           *
+      *---------------------------------------------------------------*
+       01 INDUSTRY-ROWS.
+           05 TAB-INDROW-MAX          PIC S9(9) BINARY.
+           05 TAB-INDROW-DIM          PIC S9(9) BINARY  VALUE 9999.
+           05 TAB-INDROW              OCCURS 1   TO         9999
+                                      DEPENDING  ON  TAB-INDROW-MAX.
+                10 TAB-INDROW-COMPANY PIC X(38).
+                10 TAB-INDROW-STATE   PIC X(14).
+                10 TAB-INDROW-GROWTH  PIC S9(3)V99.
+                10 TAB-INDROW-DECLINE PIC X(1).
+                10 TAB-INDROW-TREND   PIC X(1).
+           05 TMP-SWAP-INDROW-COMPANY PIC X(38).
+           05 TMP-SWAP-INDROW-STATE   PIC X(14).
+           05 TMP-SWAP-INDROW-GROWTH  PIC S9(3)V99.
+           05 TMP-SWAP-INDROW-DECLINE PIC X(1).
+           05 TMP-SWAP-INDROW-TREND   PIC X(1).
+           05 TMP-SORT-SWAP-SW        PIC X(1).
+
       *---------------------------------------------------------------*
       * TEMPORARY                                                     *
-      *---------------------------------------------------------------* 
+      *---------------------------------------------------------------*
        01 COUNTER.
            05 TMP-I-TABLE             PIC S9(9) BINARY.
-           
+           05 TMP-J-TABLE             PIC S9(9) BINARY.
+
        01 TOTALS.
-           05 TMP-TOTAL-GROWTH        PIC 9(7).
-           
+           05 TMP-TOTAL-GROWTH        PIC S9(7)V99.
+           05 TMP-GRAND-TOTAL-GROWTH  PIC S9(7)V99.
+           05 TMP-FILTERED-COUNT      PIC 9(7).
+           05 TMP-PCT                 PIC S9(4).
+           05 TMP-BADROW-COUNT        PIC 9(7).
+           05 TMP-IND-COMPANY-COUNT   PIC 9(4).
+           05 TMP-IND-FILTERED-COUNT  PIC 9(4).
+           05 TMP-AVG-GROWTH          PIC S9(7)V99.
+
+       01 RECON-CHECK.
+           05 TMP-RECON-MISMATCH-SW   PIC X(1)    VALUE 'N'.
+           05 TMP-RECON-EXPECTED      PIC 9(9).
+           05 TMP-RECON-GOT           PIC 9(9).
+           05 TMP-RECON-STATUS        PIC X(8)    VALUE 'SKIPPED'.
+
        01 SWITCHES.
            05 TMP-SW-INDUSTRY         PIC X(23).
+           05 TMP-MAX-INDUSTRY-SEEN   PIC X(23)   VALUE LOW-VALUES.
+           05 ICOMP-VALID-SW          PIC X(1).
+              88 ICOMP-INDUSTRY-VALID       VALUE 'Y'.
+              88 ICOMP-INDUSTRY-INVALID     VALUE 'N'.
+           05 ICOMP-DUP-SW            PIC X(1).
+              88 ICOMP-DUPLICATE            VALUE 'Y'.
+              88 ICOMP-NOT-DUPLICATE        VALUE 'N'.
+           05 ICOMP-RANGE-SW          PIC X(1).
+              88 ICOMP-IN-RANGE             VALUE 'Y'.
+              88 ICOMP-OUT-OF-RANGE         VALUE 'N'.
+           05 ICOMP-PARSE-SW          PIC X(1).
+              88 ICOMP-PARSED-OK            VALUE 'Y'.
+              88 ICOMP-UNPARSABLE           VALUE 'N'.
       
       *---------------------------------------------------------------*
       * COPIES                                                        *
       *---------------------------------------------------------------*
        COPY 'LIB/ERR/ERRBWS.cob'.
 
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
       *****************************************************************
        PROCEDURE DIVISION.
       *****************************************************************
@@ -186,6 +571,10 @@
               PERFORM INDUSTRY-END
            END-PERFORM.
 
+           PERFORM GRAND-TOTAL-END
+
+           PERFORM RECON-CHECK-COUNT
+
            PERFORM PGM-END
            .
        MAIN-EXIT. EXIT.
@@ -200,37 +589,226 @@
       * INITIALIZE VARIABLES                                          *
       *---------------------------------------------------------------*
            MOVE 'TPL-BAT1'                           TO PGM-NAME
-           MOVE 'TEMPLATE FOR COBOL BATCH-PROGRAMMS WITH I/O' 
+           MOVE 'TEMPLATE FOR COBOL BATCH-PROGRAMMS WITH I/O'
              TO PGM-DESCRIPTION
       *    END-MOVE
+           PERFORM DISPLAY-PGM-START
            MOVE ZERO                                 TO PGM-END-RC
       
+      *---------------------------------------------------------------*
+      * ARCHIVE OREPORT BY RUN DATE (SO TONIGHT'S BATCH DOESN'T       *
+      * OVERWRITE LAST RUN'S REPORT)                                  *
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TMP-RUN-STAMP
+           STRING 'IO/OREPORT_' TMP-RUN-STAMP '.txt'
+             DELIMITED BY SIZE
+             INTO OREPORT-PATH
+           END-STRING
+
       *---------------------------------------------------------------*
       * OPEN FILES                                                    *
       *---------------------------------------------------------------*
            PERFORM FILE-OPEN-INPUT-ICOMP
            PERFORM FILE-OPEN-INPUT-ISABB
+           PERFORM FILE-OPEN-INPUT-IMAST
+           PERFORM FILE-OPEN-INPUT-IPRIOR
            PERFORM FILE-OPEN-OUTPUT-OREPORT
-           
+           PERFORM FILE-OPEN-OUTPUT-OREJECT
+           PERFORM FILE-OPEN-OUTPUT-OBADROW
+           PERFORM FILE-OPEN-OUTPUT-ORECON
+
       *---------------------------------------------------------------*
-      * IMPORT STATE ABBREVITATIONS                                   *
+      * RESTART CHECKPOINT (ICHKPT IS OPTIONAL - SEE ABOVE). THE LAST *
+      * RECORD IN A PRIOR RUN'S CHECKPOINT FILE IS THE MOST RECENT    *
+      * CHECKPOINT, SO THE READ LOOP JUST KEEPS OVERWRITING           *
+      * TMP-RESTART-INDUSTRY UNTIL EOF                                *
       *---------------------------------------------------------------*
-           PERFORM ISABB-READ
-           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
-                     UNTIL (ISABB-EOF)
-              ADD  1           TO TAB-SABB-MAX
-              IF (TAB-SABB-MAX > TAB-SABB-DIM)
-                 MOVE '999'                      TO PGM-ERR-RC
-                 MOVE 'TABLE OVERFLOW: TAB-SABB' TO PGM-ERR-MSG1
-                 PERFORM PGM-ERR
-              END-IF 
-              
-              MOVE ISABB-ABB   TO TAB-SABB-ABB(TAB-SABB-MAX)
-              MOVE ISABB-STATE TO TAB-SABB-STATE(TAB-SABB-MAX)
-              
+           PERFORM FILE-OPEN-INPUT-ICHKPT
+           IF (ICHKPT-YES) THEN
+              PERFORM ICHKPT-READ
+              PERFORM UNTIL (ICHKPT-EOF)
+                 MOVE CHKPT-INDUSTRY TO TMP-RESTART-INDUSTRY
+                 PERFORM ICHKPT-READ
+              END-PERFORM
+              PERFORM FILE-CLOSE-ICHKPT
+              IF (TMP-RESTART-INDUSTRY NOT = LOW-VALUES) THEN
+                 MOVE 'Y' TO TMP-RESTART-SW
+                 DISPLAY PGM-NAME ' RESTARTING PAST INDUSTRY: '
+                   TMP-RESTART-INDUSTRY
+              END-IF
+           END-IF
+           PERFORM FILE-OPEN-OUTPUT-OCHKPT
+
+      *---------------------------------------------------------------*
+      * OUTPUT MODE OVERRIDE (IPARM IS OPTIONAL - IF bat1parm.txt     *
+      * ISN'T ALLOCATED OR DOESN'T SELECT 'C', THE FIXED REPORT       *
+      * LAYOUT BELOW STANDS)                                          *
+      *---------------------------------------------------------------*
+           MOVE 0 TO TMP-FILTERED-COUNT
+
+           PERFORM FILE-OPEN-INPUT-IPARM
+           IF (IPARM-YES) THEN
+              PERFORM IPARM-READ
+              IF (IPARM-OK) AND (IPARM-OUTPUT-MODE = 'C') THEN
+                 MOVE 'Y' TO OREPORT-CSV-SW
+              END-IF
+              IF (IPARM-OK) AND (IPARM-OUTPUT-MODE = 'J') THEN
+                 MOVE 'Y' TO OREPORT-JSON-SW
+              END-IF
+              IF (IPARM-OK) AND (IPARM-MIN-GROWTH-SW = 'Y') THEN
+                 MOVE 'Y'              TO TMP-THRESHOLD-MIN-SW
+                 MOVE IPARM-MIN-GROWTH TO TMP-THRESHOLD-MIN
+              END-IF
+              IF (IPARM-OK) AND (IPARM-MAX-GROWTH-SW = 'Y') THEN
+                 MOVE 'Y'              TO TMP-THRESHOLD-MAX-SW
+                 MOVE IPARM-MAX-GROWTH TO TMP-THRESHOLD-MAX
+              END-IF
+              IF (IPARM-OK) AND (IPARM-DECIMAL-STYLE-SW = 'P') THEN
+                 MOVE 'P' TO TMP-DECIMAL-STYLE-SW
+              END-IF
+              IF (IPARM-OK) AND (IPARM-SORT-ORDER-SW = 'Y') THEN
+                 MOVE IPARM-SORT-ORDER TO TMP-SORT-ORDER
+              END-IF
+              IF (IPARM-OK) AND (IPARM-REPORT-TITLE-SW = 'Y') THEN
+                 MOVE IPARM-REPORT-TITLE TO TMP-REPORT-TITLE
+              END-IF
+              IF (IPARM-OK) AND (IPARM-COMPANY-NAME-SW = 'Y') THEN
+                 MOVE IPARM-COMPANY-NAME TO TMP-COMPANY-NAME
+              END-IF
+              IF (IPARM-OK) AND (IPARM-SUMMARY-ONLY-SW = 'Y') THEN
+                 MOVE 'Y' TO TMP-SUMMARY-ONLY-SW
+              END-IF
+              PERFORM FILE-CLOSE-IPARM
+           END-IF
+
+           IF (OREPORT-CSV-MODE) THEN
+              MOVE SPACES            TO OREPORT-REC
+              MOVE OREPORT-CSV-HEADER TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-IF
+
+      *---------------------------------------------------------------*
+      * IMPORT STATE ABBREVITATIONS (ISABB IS OPTIONAL - IF THE FILE  *
+      * ISN'T ALLOCATED, TAB-SABB STAYS EMPTY AND INDUSTRY-PROC FALLS *
+      * BACK TO THE RAW ICOMP-STATE CODE)                             *
+      *---------------------------------------------------------------*
+           IF (ISABB-YES) THEN
               PERFORM ISABB-READ
-           END-PERFORM
-           
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (ISABB-EOF)
+                 IF (ISABB-ABB = SPACES) THEN
+                    ADD  1      TO TMP-BADROW-COUNT
+                    MOVE SPACES TO OBADROW-REC
+                    STRING 'UNPARSABLE ISABB ROW: ' ISABB-STATE
+                      DELIMITED BY SIZE
+                      INTO OBADROW-REC
+                    END-STRING
+                    MOVE OBADROW-REC TO OBADROW-RECORD
+                    PERFORM FILE-WRITE-OBADROW
+                 ELSE
+                    ADD  1           TO TAB-SABB-MAX
+                    IF (TAB-SABB-MAX > TAB-SABB-DIM)
+                       MOVE TAB-SABB-DIM TO TAB-SABB-MAX
+                       STRING 'TAB-SABB OVERFLOW - SKIPPING STATE ROW: '
+                              ISABB-ABB ' ' ISABB-STATE
+                         DELIMITED BY SIZE
+                         INTO APP-LOG-LINE
+                       END-STRING
+                       PERFORM SCHREIBE-APP-LOG-LINE
+                    ELSE
+                       MOVE ISABB-ABB   TO TAB-SABB-ABB(TAB-SABB-MAX)
+                       MOVE ISABB-STATE TO TAB-SABB-STATE(TAB-SABB-MAX)
+                    END-IF
+                 END-IF
+
+                 PERFORM ISABB-READ
+              END-PERFORM
+
+      *       SORT TAB-SABB ASCENDING BY ABBREVIATION SO SEARCH ALL
+      *       CAN BINARY-SEARCH IT BELOW (BOUNDED TABLE, SO A PLAIN
+      *       BUBBLE SORT IS FINE - SAME PRECEDENT AS TPL-BAT2'S
+      *       TOP-N RANKING)
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (TMP-I-TABLE > TAB-SABB-MAX - 1)
+                 PERFORM VARYING TMP-J-TABLE FROM 1 BY 1
+                           UNTIL (TMP-J-TABLE >
+                                  TAB-SABB-MAX - TMP-I-TABLE)
+                    IF (TAB-SABB-ABB(TMP-J-TABLE) >
+                        TAB-SABB-ABB(TMP-J-TABLE + 1)) THEN
+                       MOVE TAB-SABB-ABB(TMP-J-TABLE)
+                         TO TMP-SABB-SWAP-ABB
+                       MOVE TAB-SABB-STATE(TMP-J-TABLE)
+                         TO TMP-SABB-SWAP-STATE
+
+                       MOVE TAB-SABB-ABB(TMP-J-TABLE + 1)
+                         TO TAB-SABB-ABB(TMP-J-TABLE)
+                       MOVE TAB-SABB-STATE(TMP-J-TABLE + 1)
+                         TO TAB-SABB-STATE(TMP-J-TABLE)
+
+                       MOVE TMP-SABB-SWAP-ABB
+                         TO TAB-SABB-ABB(TMP-J-TABLE + 1)
+                       MOVE TMP-SABB-SWAP-STATE
+                         TO TAB-SABB-STATE(TMP-J-TABLE + 1)
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+           END-IF
+
+      *---------------------------------------------------------------*
+      * IMPORT INDUSTRY MASTER LIST (IMAST IS OPTIONAL - IF THE FILE  *
+      * ISN'T ALLOCATED, TAB-IMAST STAYS EMPTY AND ICOMP-READ ACCEPTS *
+      * EVERY INDUSTRY VALUE AS-IS)                                   *
+      *---------------------------------------------------------------*
+           IF (IMAST-YES) THEN
+              PERFORM IMAST-READ
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (IMAST-EOF)
+                 ADD  1           TO TAB-IMAST-MAX
+                 IF (TAB-IMAST-MAX > TAB-IMAST-DIM)
+                    MOVE TAB-IMAST-DIM TO TAB-IMAST-MAX
+                    STRING 'TAB-IMAST OVERFLOW - SKIPPING: '
+                           IMAST-INDUSTRY
+                      DELIMITED BY SIZE
+                      INTO APP-LOG-LINE
+                    END-STRING
+                    PERFORM SCHREIBE-APP-LOG-LINE
+                 ELSE
+                    MOVE IMAST-INDUSTRY
+                      TO TAB-IMAST-INDUSTRY(TAB-IMAST-MAX)
+                 END-IF
+
+                 PERFORM IMAST-READ
+              END-PERFORM
+           END-IF
+
+      *---------------------------------------------------------------*
+      * IMPORT PRIOR-PERIOD GROWTH EXTRACT (IPRIOR IS OPTIONAL - IF   *
+      * THE FILE ISN'T ALLOCATED, TAB-PRIOR STAYS EMPTY AND EVERY ROW *
+      * REPORTS NO TREND)                                             *
+      *---------------------------------------------------------------*
+           IF (IPRIOR-YES) THEN
+              PERFORM IPRIOR-READ
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (IPRIOR-EOF)
+                 ADD  1           TO TAB-PRIOR-MAX
+                 IF (TAB-PRIOR-MAX > TAB-PRIOR-DIM)
+                    MOVE TAB-PRIOR-DIM TO TAB-PRIOR-MAX
+                    STRING 'TAB-PRIOR OVERFLOW - SKIPPING: '
+                           IPRIOR-NAME ' ' IPRIOR-STATE
+                      DELIMITED BY SIZE
+                      INTO APP-LOG-LINE
+                    END-STRING
+                    PERFORM SCHREIBE-APP-LOG-LINE
+                 ELSE
+                    MOVE IPRIOR-NAME   TO TAB-PRIOR-NAME(TAB-PRIOR-MAX)
+                    MOVE IPRIOR-STATE  TO TAB-PRIOR-STATE(TAB-PRIOR-MAX)
+                    MOVE IPRIOR-GROWTH
+                      TO TAB-PRIOR-GROWTH(TAB-PRIOR-MAX)
+                 END-IF
+
+                 PERFORM IPRIOR-READ
+              END-PERFORM
+           END-IF
            .
        PGM-INIT-EXIT. EXIT.
 
@@ -239,75 +817,547 @@
       *****************************************************************
        INDUSTRY-INIT SECTION.
       *===============================================================*
+           PERFORM INDUSTRY-SEQUENCE-CHECK
+
            MOVE ICOMP-INDUSTRY   TO OREPORT-H1-INDUSTRY
            MOVE ICOMP-INDUSTRY   TO TMP-SW-INDUSTRY
-      
+           MOVE 0                TO TAB-SEEN-MAX
+           MOVE 0                TO TAB-INDROW-MAX
+           MOVE 0                TO TMP-IND-COMPANY-COUNT
+           MOVE 0                TO TMP-IND-FILTERED-COUNT
+
       *---------------------------------------------------------------*
-      * WRITE HEADINGS                                                *
+      * WRITE HEADINGS (CSV MODE HAS ONE HEADER ROW FOR THE WHOLE     *
+      * FILE, WRITTEN ONCE IN PGM-INIT, SO SKIP THE PER-INDUSTRY ONES.*
+      * JSON MODE HAS NO HEADER ROWS AT ALL - EACH LINE IS SELF-      *
+      * DESCRIBING)                                                   *
       *---------------------------------------------------------------*
-           IF (OREPORT-COUNT NOT = 0) THEN
-              MOVE SPACES        TO OREPORT-REC
+           IF (OREPORT-CSV-MODE) OR (OREPORT-JSON-MODE) THEN
+              CONTINUE
+           ELSE
+              IF (OREPORT-COUNT = 0) THEN
+                 PERFORM WRITE-REPORT-LETTERHEAD
+              ELSE
+                 MOVE SPACES        TO OREPORT-REC
+                 PERFORM OREPORT-WRITE
+              END-IF
+
+              MOVE OREPORT-H1       TO OREPORT-REC
               PERFORM OREPORT-WRITE
-           END-IF.
-      
-           MOVE OREPORT-H1       TO OREPORT-REC
-           PERFORM OREPORT-WRITE
-           
-           MOVE OREPORT-HR1      TO OREPORT-REC
-           PERFORM OREPORT-WRITE
-           
-           MOVE OREPORT-H2       TO OREPORT-REC
+
+              MOVE OREPORT-HR1      TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE OREPORT-H2       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE OREPORT-HR2      TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-IF
+           .
+       INDUSTRY-INIT-EXIT. EXIT.
+      *****************************************************************
+       WRITE-REPORT-LETTERHEAD SECTION.
+      *===============================================================*
+      * ONE-TIME BLOCK AT THE VERY TOP OF THE REPORT - COMPANY NAME    *
+      * LINE IS OPTIONAL (BLANK UNLESS IPARM-COMPANY-NAME IS SET),     *
+      * THE TITLE LINE ALWAYS PRINTS, DEFAULTING TO A GENERIC TITLE    *
+      * WHEN IPARM-REPORT-TITLE ISN'T SET                              *
+      *---------------------------------------------------------------*
+           IF (TMP-COMPANY-NAME NOT = SPACES) THEN
+              MOVE SPACES                TO OREPORT-LH-COMPANY
+              MOVE TMP-COMPANY-NAME      TO OREPORT-LH-COMPANY-NAME
+              MOVE OREPORT-LH-COMPANY    TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-IF
+
+           MOVE SPACES                   TO OREPORT-LH-TITLE
+           MOVE TMP-REPORT-TITLE         TO OREPORT-LH-TITLE-TEXT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TMP-RUN-STAMP
+           STRING TMP-RUN-STAMP(5:2) '/' TMP-RUN-STAMP(7:2) '/'
+                  TMP-RUN-STAMP(1:4)
+             DELIMITED BY SIZE
+             INTO OREPORT-LH-TITLE-DATE
+           END-STRING
+           MOVE OREPORT-LH-TITLE         TO OREPORT-REC
            PERFORM OREPORT-WRITE
-           
-           MOVE OREPORT-HR2      TO OREPORT-REC
+
+           MOVE SPACES                   TO OREPORT-REC
            PERFORM OREPORT-WRITE
-           
            .
-       INDUSTRY-INIT-EXIT. EXIT.
+       WRITE-REPORT-LETTERHEAD-EXIT. EXIT.
+      *****************************************************************
+       INDUSTRY-SEQUENCE-CHECK SECTION.
+      *===============================================================*
+      *    companies.txt MUST ARRIVE SORTED ASCENDING BY INDUSTRY -   *
+      *    OTHERWISE THE SAME INDUSTRY CAN BREAK INTO TWO SEPARATE    *
+      *    GROUPS WITH TWO DIFFERENT TOTALS. A NEW GROUP'S INDUSTRY   *
+      *    MUST BE STRICTLY GREATER THAN EVERY INDUSTRY ALREADY SEEN. *
+           IF (TMP-MAX-INDUSTRY-SEEN NOT = LOW-VALUES)
+              AND (ICOMP-INDUSTRY NOT > TMP-MAX-INDUSTRY-SEEN) THEN
+              MOVE '907' TO PGM-ERR-RC
+              STRING 'companies.txt IS NOT SORTED BY INDUSTRY - '
+                     ICOMP-INDUSTRY ' FOLLOWS '
+                DELIMITED BY SIZE
+                INTO PGM-ERR-MSG1
+              END-STRING
+              STRING 'LAST INDUSTRY SEEN: ' TMP-MAX-INDUSTRY-SEEN
+                DELIMITED BY SIZE
+                INTO PGM-ERR-MSG2
+              END-STRING
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           MOVE ICOMP-INDUSTRY TO TMP-MAX-INDUSTRY-SEEN
+           .
+       INDUSTRY-SEQUENCE-CHECK-EXIT. EXIT.
       *****************************************************************
        INDUSTRY-PROC SECTION.
+      *===============================================================*
+           PERFORM ICOMP-CHECK-THRESHOLD
+           IF (ICOMP-OUT-OF-RANGE) THEN
+              ADD 1 TO TMP-FILTERED-COUNT
+              ADD 1 TO TMP-IND-FILTERED-COUNT
+           ELSE
+              PERFORM ICOMP-CHECK-DUPLICATE
+              IF (ICOMP-DUPLICATE) THEN
+                 STRING 'DUPLICATE COMPANY IN INDUSTRY - SKIPPED: '
+                        ICOMP-NAME ' ' ICOMP-STATE ' ' ICOMP-INDUSTRY
+                   DELIMITED BY SIZE
+                   INTO APP-LOG-LINE
+                 END-STRING
+                 PERFORM SCHREIBE-APP-LOG-LINE
+              ELSE
+                 PERFORM INDUSTRY-PROC-WRITE
+              END-IF
+           END-IF
+           .
+       INDUSTRY-PROC-EXIT. EXIT.
+      *****************************************************************
+       INDUSTRY-PROC-WRITE SECTION.
       *===============================================================*
            MOVE ICOMP-NAME       TO OREPORT-R1-COMPANY
            MOVE ICOMP-GROWTH     TO OREPORT-R1-GROWTH
+           IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+              INSPECT OREPORT-R1-GROWTH REPLACING ALL ',' BY '.'
+           END-IF
            ADD  ICOMP-GROWTH     TO TMP-TOTAL-GROWTH
-           
-      *    SEARCH STATE
+           ADD  1                TO TMP-IND-COMPANY-COUNT
+
+           IF (ICOMP-GROWTH < 0) THEN
+              MOVE '*' TO OREPORT-R1-DECLINE-MARK
+           ELSE
+              MOVE SPACE TO OREPORT-R1-DECLINE-MARK
+           END-IF
+
+      *    TREND VS. PRIOR PERIOD (BLANK IF IPRIOR HAS NO MATCH)
+           IF (ICOMP-PRIOR-NOT-FOUND) THEN
+              MOVE SPACE TO OREPORT-R1-TREND
+           ELSE
+              IF (ICOMP-GROWTH > ICOMP-PRIOR-GROWTH) THEN
+                 MOVE '+' TO OREPORT-R1-TREND
+              ELSE
+                 IF (ICOMP-GROWTH < ICOMP-PRIOR-GROWTH) THEN
+                    MOVE '-' TO OREPORT-R1-TREND
+                 ELSE
+                    MOVE '=' TO OREPORT-R1-TREND
+                 END-IF
+              END-IF
+           END-IF
+
+      *    SEARCH STATE (BINARY SEARCH - TAB-SABB IS KEPT SORTED
+      *    ASCENDING BY ABBREVIATION AFTER IT'S LOADED)
            MOVE SPACES           TO OREPORT-R1-STATE
-           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
-                     UNTIL (TMP-I-TABLE > TAB-SABB-MAX)
-             IF (TAB-SABB-ABB(TMP-I-TABLE) = ICOMP-STATE) THEN
-                MOVE TAB-SABB-STATE(TMP-I-TABLE) TO OREPORT-R1-STATE
-             END-IF
-           END-PERFORM
+           SEARCH ALL TAB-SABB
+             WHEN (TAB-SABB-ABB(TAB-SABB-IDX) = ICOMP-STATE)
+                MOVE TAB-SABB-STATE(TAB-SABB-IDX) TO OREPORT-R1-STATE
+           END-SEARCH
            IF (OREPORT-R1-STATE = SPACES) THEN
               MOVE ICOMP-STATE   TO OREPORT-R1-STATE
            END-IF
-           
-           
+
       *---------------------------------------------------------------*
       * WRITE RECORD                                                  *
       *---------------------------------------------------------------*
-           MOVE OREPORT-R1       TO OREPORT-REC
-           PERFORM OREPORT-WRITE
-           
+           IF (OREPORT-CSV-MODE) THEN
+      *       TRUNCATING TO THE WHOLE PART FIRST LOSES THE SIGN WHEN
+      *       THE VALUE IS BETWEEN -1.00 AND 0.00 (THE FLOATING MINUS
+      *       EDIT DOESN'T PRINT FOR A ZERO WHOLE PART) - SO THE SIGN
+      *       IS CARRIED SEPARATELY, OFF THE UNTRUNCATED FIELD
+              COMPUTE TMP-CSV-WHOLE = FUNCTION ABS(ICOMP-GROWTH)
+              COMPUTE TMP-CSV-FRAC  =
+                 FUNCTION MOD(FUNCTION ABS(ICOMP-GROWTH) * 100, 100)
+              MOVE TMP-CSV-WHOLE TO TMP-CSV-WHOLE-ED
+              IF (ICOMP-GROWTH < 0) THEN
+                 MOVE '-' TO TMP-CSV-SIGN
+              ELSE
+                 MOVE SPACE TO TMP-CSV-SIGN
+              END-IF
+              STRING FUNCTION TRIM(TMP-CSV-SIGN)
+                     FUNCTION TRIM(TMP-CSV-WHOLE-ED) '.' TMP-CSV-FRAC
+                DELIMITED BY SIZE
+                INTO OREPORT-CSV-GROWTH
+              END-STRING
+
+              MOVE SPACES TO OREPORT-REC
+              STRING FUNCTION TRIM(OREPORT-R1-COMPANY) ','
+                     FUNCTION TRIM(OREPORT-R1-STATE)   ','
+                     FUNCTION TRIM(ICOMP-INDUSTRY)     ','
+                     FUNCTION TRIM(OREPORT-CSV-GROWTH)
+                DELIMITED BY SIZE
+                INTO OREPORT-REC
+              END-STRING
+              PERFORM OREPORT-WRITE
+           ELSE
+              IF (TMP-SUMMARY-ONLY) AND (NOT OREPORT-JSON-MODE) THEN
+      *          DETAIL ROW SUPPRESSED - TOTALS ABOVE ALREADY PICKED
+      *          UP THIS ROW'S GROWTH, NOTHING MORE TO DO WITH IT.
+      *          JSON MODE IS EXEMPT - IT HAS NO FOOTER TO FALL BACK
+      *          ON SINCE THE INDUSTRY TOTAL IS CARRIED ON EACH ROW
+                 CONTINUE
+              ELSE
+      *          BUFFER THE ROW - INDUSTRY-END WRITES IT ONCE THE
+      *          INDUSTRY TOTAL (AND SO EACH ROW'S PERCENT) IS KNOWN
+                 ADD 1 TO TAB-INDROW-MAX
+                 IF (TAB-INDROW-MAX > TAB-INDROW-DIM) THEN
+                    MOVE TAB-INDROW-DIM TO TAB-INDROW-MAX
+                    STRING 'TAB-INDROW OVERFLOW - ROW DROPPED: '
+                           ICOMP-NAME ' ' ICOMP-STATE ' ' ICOMP-INDUSTRY
+                      DELIMITED BY SIZE
+                      INTO APP-LOG-LINE
+                    END-STRING
+                    PERFORM SCHREIBE-APP-LOG-LINE
+                 ELSE
+                    MOVE OREPORT-R1-COMPANY TO TAB-INDROW-COMPANY
+                                               (TAB-INDROW-MAX)
+                    MOVE OREPORT-R1-STATE   TO TAB-INDROW-STATE
+                                               (TAB-INDROW-MAX)
+                    MOVE ICOMP-GROWTH       TO TAB-INDROW-GROWTH
+                                               (TAB-INDROW-MAX)
+                    MOVE OREPORT-R1-DECLINE-MARK
+                                            TO TAB-INDROW-DECLINE
+                                               (TAB-INDROW-MAX)
+                    MOVE OREPORT-R1-TREND   TO TAB-INDROW-TREND
+                                               (TAB-INDROW-MAX)
+                 END-IF
+              END-IF
+           END-IF
            .
-       INDUSTRY-PROC-EXIT. EXIT.
+       INDUSTRY-PROC-WRITE-EXIT. EXIT.
       *****************************************************************
        INDUSTRY-END SECTION.
       *===============================================================*
            MOVE TMP-TOTAL-GROWTH TO OREPORT-F2-TGROWTH
+           IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+      *       THIS FIELD'S PICTURE CARRIES GROUPING PUNCTUATION TOO, SO
+      *       A PLAIN ALL-COMMAS-TO-PERIODS SWAP WOULD MAKE THE REAL
+      *       DECIMAL POINT INDISTINGUISHABLE FROM THE THOUSANDS
+      *       SEPARATORS - SWAP BOTH SYMBOLS VIA A HOLDING CHARACTER
+      *       SO GROUPING BECOMES ',' AND THE DECIMAL POINT BECOMES '.'
+              INSPECT OREPORT-F2-TGROWTH REPLACING ALL '.' BY '~'
+              INSPECT OREPORT-F2-TGROWTH REPLACING ALL ',' BY '.'
+              INSPECT OREPORT-F2-TGROWTH REPLACING ALL '~' BY ','
+           END-IF
+
+           IF (TMP-IND-COMPANY-COUNT = 0) THEN
+              MOVE ZEROES           TO TMP-AVG-GROWTH
+           ELSE
+              COMPUTE TMP-AVG-GROWTH ROUNDED =
+                 TMP-TOTAL-GROWTH / TMP-IND-COMPANY-COUNT
+           END-IF
+           MOVE TMP-AVG-GROWTH   TO OREPORT-F4-AVG
+           IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+      *       SEE OREPORT-F2-TGROWTH ABOVE - SAME GROUPED PICTURE, SAME
+      *       TWO-SYMBOL SWAP NEEDED
+              INSPECT OREPORT-F4-AVG REPLACING ALL '.' BY '~'
+              INSPECT OREPORT-F4-AVG REPLACING ALL ',' BY '.'
+              INSPECT OREPORT-F4-AVG REPLACING ALL '~' BY ','
+           END-IF
+
+      *---------------------------------------------------------------*
+      * WRITE DETAIL ROWS (CSV MODE ALREADY WROTE ITS ROWS AS IT WENT *
+      * - THE BUFFERED ROWS NEED A SECOND PASS, NOW THAT THE INDUSTRY *
+      * TOTAL NEEDED FOR EACH ROW'S PERCENT (OR JSON TOTAL FIELD) IS  *
+      * KNOWN - AND TMP-SORT-ORDER MAY RE-ORDER THEM WITHIN THE GROUP *
+      * BEFORE THEY'RE PRINTED)                                       *
+      *---------------------------------------------------------------*
+           IF (OREPORT-CSV-MODE) THEN
+              CONTINUE
+           ELSE
+              PERFORM INDUSTRY-SORT-ROWS
+              IF (OREPORT-JSON-MODE) THEN
+                 PERFORM INDUSTRY-FLUSH-JSON
+              ELSE
+                 PERFORM INDUSTRY-FLUSH-ROWS
+              END-IF
+           END-IF
+
+           ADD  TMP-TOTAL-GROWTH TO TMP-GRAND-TOTAL-GROWTH
            MOVE ZEROES           TO TMP-TOTAL-GROWTH
-      
+
       *---------------------------------------------------------------*
-      * WRITE FOOTER                                                  *
+      * WRITE FOOTER (CSV AND JSON MODES HAVE NO PER-INDUSTRY FOOTER  *
+      * LINE - CSV LEAVES TOTALS FOR THE SPREADSHEET AND JSON ALREADY *
+      * CARRIES THE INDUSTRY TOTAL ON EACH DETAIL LINE)               *
       *---------------------------------------------------------------*
-           MOVE OREPORT-F1       TO OREPORT-REC
-           PERFORM OREPORT-WRITE
-           
-           MOVE OREPORT-F2       TO OREPORT-REC
-           PERFORM OREPORT-WRITE
+           IF (OREPORT-CSV-MODE) OR (OREPORT-JSON-MODE) THEN
+              CONTINUE
+           ELSE
+              MOVE OREPORT-F1       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE OREPORT-F2       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE TMP-IND-COMPANY-COUNT TO OREPORT-F3-COUNT
+              MOVE TMP-IND-FILTERED-COUNT TO OREPORT-F3-FILTERED
+              MOVE OREPORT-F3       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE OREPORT-F4       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-IF
+
+      *---------------------------------------------------------------*
+      * CHECKPOINT - THIS INDUSTRY IS NOW FULLY REPORTED, SO A        *
+      * RESTARTED RUN CAN SKIP PAST IT (ICOMP-READ ALREADY GUARANTEES *
+      * TMP-SW-INDUSTRY IS PAST ANY PRIOR CHECKPOINT BY THE TIME WE   *
+      * GET HERE)                                                     *
+      *---------------------------------------------------------------*
+           MOVE SPACES           TO CHKPT-REC
+           MOVE TMP-SW-INDUSTRY  TO CHKPT-INDUSTRY
+           MOVE ICOMP-COUNT      TO CHKPT-COUNT
+           MOVE CHKPT-REC        TO OCHKPT-RECORD
+           PERFORM FILE-WRITE-OCHKPT
            .
        INDUSTRY-END-EXIT. EXIT.
+      *****************************************************************
+       INDUSTRY-SORT-ROWS SECTION.
+      *===============================================================*
+      *    RE-ORDER TAB-INDROW WITHIN THIS INDUSTRY GROUP ACCORDING TO *
+      *    TMP-SORT-ORDER ('I' LEAVES THE FILE ORDER ALONE - BOUNDED   *
+      *    TABLE, SO A PLAIN BUBBLE SORT IS FINE FOR 'S'/'C')          *
+           IF (TMP-SORT-ORDER = 'I') THEN
+              GO TO INDUSTRY-SORT-ROWS-EXIT
+           END-IF
+
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-INDROW-MAX - 1)
+              PERFORM VARYING TMP-J-TABLE FROM 1 BY 1
+                        UNTIL (TMP-J-TABLE >
+                               TAB-INDROW-MAX - TMP-I-TABLE)
+                 MOVE 'N' TO TMP-SORT-SWAP-SW
+                 IF (TMP-SORT-ORDER = 'S') THEN
+                    IF (TAB-INDROW-STATE(TMP-J-TABLE) >
+                        TAB-INDROW-STATE(TMP-J-TABLE + 1)) THEN
+                       MOVE 'Y' TO TMP-SORT-SWAP-SW
+                    END-IF
+                 ELSE
+                    IF (TAB-INDROW-COMPANY(TMP-J-TABLE) >
+                        TAB-INDROW-COMPANY(TMP-J-TABLE + 1)) THEN
+                       MOVE 'Y' TO TMP-SORT-SWAP-SW
+                    END-IF
+                 END-IF
+
+                 IF (TMP-SORT-SWAP-SW = 'Y') THEN
+                    MOVE TAB-INDROW-COMPANY(TMP-J-TABLE)
+                      TO TMP-SWAP-INDROW-COMPANY
+                    MOVE TAB-INDROW-STATE(TMP-J-TABLE)
+                      TO TMP-SWAP-INDROW-STATE
+                    MOVE TAB-INDROW-GROWTH(TMP-J-TABLE)
+                      TO TMP-SWAP-INDROW-GROWTH
+                    MOVE TAB-INDROW-DECLINE(TMP-J-TABLE)
+                      TO TMP-SWAP-INDROW-DECLINE
+                    MOVE TAB-INDROW-TREND(TMP-J-TABLE)
+                      TO TMP-SWAP-INDROW-TREND
+
+                    MOVE TAB-INDROW-COMPANY(TMP-J-TABLE + 1)
+                      TO TAB-INDROW-COMPANY(TMP-J-TABLE)
+                    MOVE TAB-INDROW-STATE(TMP-J-TABLE + 1)
+                      TO TAB-INDROW-STATE(TMP-J-TABLE)
+                    MOVE TAB-INDROW-GROWTH(TMP-J-TABLE + 1)
+                      TO TAB-INDROW-GROWTH(TMP-J-TABLE)
+                    MOVE TAB-INDROW-DECLINE(TMP-J-TABLE + 1)
+                      TO TAB-INDROW-DECLINE(TMP-J-TABLE)
+                    MOVE TAB-INDROW-TREND(TMP-J-TABLE + 1)
+                      TO TAB-INDROW-TREND(TMP-J-TABLE)
+
+                    MOVE TMP-SWAP-INDROW-COMPANY
+                      TO TAB-INDROW-COMPANY(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-INDROW-STATE
+                      TO TAB-INDROW-STATE(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-INDROW-GROWTH
+                      TO TAB-INDROW-GROWTH(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-INDROW-DECLINE
+                      TO TAB-INDROW-DECLINE(TMP-J-TABLE + 1)
+                    MOVE TMP-SWAP-INDROW-TREND
+                      TO TAB-INDROW-TREND(TMP-J-TABLE + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+       INDUSTRY-SORT-ROWS-EXIT. EXIT.
+      *****************************************************************
+       INDUSTRY-FLUSH-ROWS SECTION.
+      *===============================================================*
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-INDROW-MAX)
+              MOVE TAB-INDROW-COMPANY(TMP-I-TABLE)
+                                      TO OREPORT-R1-COMPANY
+              MOVE TAB-INDROW-STATE(TMP-I-TABLE)
+                                      TO OREPORT-R1-STATE
+              MOVE TAB-INDROW-GROWTH(TMP-I-TABLE)
+                                      TO OREPORT-R1-GROWTH
+              MOVE TAB-INDROW-DECLINE(TMP-I-TABLE)
+                                      TO OREPORT-R1-DECLINE-MARK
+              MOVE TAB-INDROW-TREND(TMP-I-TABLE)
+                                      TO OREPORT-R1-TREND
+              IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+                 INSPECT OREPORT-R1-GROWTH REPLACING ALL ',' BY '.'
+              END-IF
+
+              IF (TMP-TOTAL-GROWTH = 0) THEN
+                 MOVE 0 TO TMP-PCT
+              ELSE
+                 COMPUTE TMP-PCT ROUNDED =
+                    (TAB-INDROW-GROWTH(TMP-I-TABLE) * 1000)
+                       / TMP-TOTAL-GROWTH
+              END-IF
+              MOVE TMP-PCT TO OREPORT-R1-PCT
+              IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+                 INSPECT OREPORT-R1-PCT REPLACING ALL ',' BY '.'
+              END-IF
+
+              MOVE OREPORT-R1       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-PERFORM
+           .
+       INDUSTRY-FLUSH-ROWS-EXIT. EXIT.
+      *****************************************************************
+       INDUSTRY-FLUSH-JSON SECTION.
+      *===============================================================*
+      *    THE INDUSTRY TOTAL IS THE SAME FOR EVERY ROW IN THE GROUP  *
+      *    SO IT'S FORMATTED ONCE, NOT INSIDE THE PER-ROW LOOP        *
+      *    TRUNCATING TO THE WHOLE PART FIRST LOSES THE SIGN WHEN THE
+      *    VALUE IS BETWEEN -1.00 AND 0.00 (THE FLOATING MINUS EDIT
+      *    DOESN'T PRINT FOR A ZERO WHOLE PART) - SO THE SIGN IS
+      *    CARRIED SEPARATELY, OFF THE UNTRUNCATED FIELD
+           COMPUTE TMP-JSON-TOTAL-WHOLE = FUNCTION ABS(TMP-TOTAL-GROWTH)
+           COMPUTE TMP-JSON-TOTAL-FRAC  =
+              FUNCTION MOD(FUNCTION ABS(TMP-TOTAL-GROWTH) * 100, 100)
+           MOVE TMP-JSON-TOTAL-WHOLE TO TMP-JSON-TOTAL-WHOLE-ED
+           IF (TMP-TOTAL-GROWTH < 0) THEN
+              MOVE '-' TO TMP-JSON-TOTAL-SIGN
+           ELSE
+              MOVE SPACE TO TMP-JSON-TOTAL-SIGN
+           END-IF
+           STRING FUNCTION TRIM(TMP-JSON-TOTAL-SIGN)
+                  FUNCTION TRIM(TMP-JSON-TOTAL-WHOLE-ED) '.'
+                  TMP-JSON-TOTAL-FRAC
+             DELIMITED BY SIZE
+             INTO OREPORT-JSON-TOTAL
+           END-STRING
+
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-INDROW-MAX)
+              COMPUTE TMP-JSON-WHOLE =
+                 FUNCTION ABS(TAB-INDROW-GROWTH(TMP-I-TABLE))
+              COMPUTE TMP-JSON-FRAC =
+                 FUNCTION MOD(FUNCTION ABS(TAB-INDROW-GROWTH
+                                            (TMP-I-TABLE)) * 100, 100)
+              MOVE TMP-JSON-WHOLE TO TMP-JSON-WHOLE-ED
+              IF (TAB-INDROW-GROWTH(TMP-I-TABLE) < 0) THEN
+                 MOVE '-' TO TMP-JSON-SIGN
+              ELSE
+                 MOVE SPACE TO TMP-JSON-SIGN
+              END-IF
+              STRING FUNCTION TRIM(TMP-JSON-SIGN)
+                     FUNCTION TRIM(TMP-JSON-WHOLE-ED) '.' TMP-JSON-FRAC
+                DELIMITED BY SIZE
+                INTO OREPORT-JSON-GROWTH
+              END-STRING
+
+              MOVE SPACES TO OREPORT-REC
+              STRING '{"company":"'
+                     FUNCTION TRIM(TAB-INDROW-COMPANY(TMP-I-TABLE))
+                     '","state":"'
+                     FUNCTION TRIM(TAB-INDROW-STATE(TMP-I-TABLE))
+                     '","industry":"'
+                     FUNCTION TRIM(TMP-SW-INDUSTRY)
+                     '","growth":' FUNCTION TRIM(OREPORT-JSON-GROWTH)
+                     ',"industry_total_growth":'
+                     FUNCTION TRIM(OREPORT-JSON-TOTAL) '}'
+                DELIMITED BY SIZE
+                INTO OREPORT-REC
+              END-STRING
+              PERFORM OREPORT-WRITE
+           END-PERFORM
+           .
+       INDUSTRY-FLUSH-JSON-EXIT. EXIT.
+      *****************************************************************
+       GRAND-TOTAL-END SECTION.
+      *===============================================================*
+           MOVE TMP-GRAND-TOTAL-GROWTH TO OREPORT-G2-TGROWTH
+           IF (TMP-DECIMAL-STYLE-SW = 'P') THEN
+      *       SEE OREPORT-F2-TGROWTH IN INDUSTRY-END - SAME GROUPED
+      *       PICTURE, SAME TWO-SYMBOL SWAP NEEDED
+              INSPECT OREPORT-G2-TGROWTH REPLACING ALL '.' BY '~'
+              INSPECT OREPORT-G2-TGROWTH REPLACING ALL ',' BY '.'
+              INSPECT OREPORT-G2-TGROWTH REPLACING ALL '~' BY ','
+           END-IF
+
+      *---------------------------------------------------------------*
+      * WRITE GRAND TOTAL FOOTER (SKIPPED IN CSV AND JSON MODES - SEE *
+      * ABOVE)                                                        *
+      *---------------------------------------------------------------*
+           IF (OREPORT-CSV-MODE) OR (OREPORT-JSON-MODE) THEN
+              CONTINUE
+           ELSE
+              MOVE OREPORT-G1       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+
+              MOVE OREPORT-G2       TO OREPORT-REC
+              PERFORM OREPORT-WRITE
+           END-IF
+           .
+       GRAND-TOTAL-END-EXIT. EXIT.
+
+      *****************************************************************
+       RECON-CHECK-COUNT SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * ICTL IS OPTIONAL - IF THE CONTROL FILE ISN'T ALLOCATED, THE   *
+      * EXPECTED-COUNT RECONCILIATION IS SKIPPED ENTIRELY             *
+      *---------------------------------------------------------------*
+           MOVE 'N'       TO TMP-RECON-MISMATCH-SW
+           MOVE 'SKIPPED' TO TMP-RECON-STATUS
+           PERFORM FILE-OPEN-INPUT-ICTL
+           IF (ICTL-YES) THEN
+              PERFORM FILE-READ-ICTL
+              IF (ICTL-OK) THEN
+                 MOVE 'OK' TO TMP-RECON-STATUS
+                 IF (ICOMP-COUNT NOT = ICTL-EXPECTED-COUNT) THEN
+                    MOVE 'Y' TO TMP-RECON-MISMATCH-SW
+                    MOVE 'MISMATCH' TO TMP-RECON-STATUS
+                    MOVE ICTL-EXPECTED-COUNT TO TMP-RECON-EXPECTED
+                 END-IF
+              END-IF
+              PERFORM FILE-CLOSE-ICTL
+           END-IF
+
+           IF (TMP-RECON-MISMATCH-SW = 'Y') THEN
+              MOVE '996' TO PGM-ERR-RC
+              MOVE ICOMP-COUNT TO TMP-RECON-GOT
+              STRING 'ICOMP RECORD COUNT MISMATCH - EXPECTED '
+                     TMP-RECON-EXPECTED ' GOT ' TMP-RECON-GOT
+                DELIMITED BY SIZE
+                INTO PGM-ERR-MSG1
+              MOVE SPACE TO PGM-ERR-MSG2
+              MOVE SPACE TO PGM-ERR-MSG3
+              PERFORM PGM-ERR
+           END-IF
+           .
+       RECON-CHECK-COUNT-EXIT. EXIT.
 
 
 
@@ -317,9 +1367,183 @@
            PERFORM FILE-READ-ICOMP
            IF (NOT ICOMP-EOF) THEN
               MOVE ICOMP-RECORD TO ICOMP-REC
+              PERFORM ICOMP-VALIDATE-ROW
+           ELSE
+              MOVE 'Y' TO ICOMP-VALID-SW
+              MOVE 'Y' TO ICOMP-PARSE-SW
+           END-IF
+
+      *---------------------------------------------------------------*
+      * REJECT ROWS THAT ARE EITHER UNPARSABLE (TO OBADROW) OR WHOSE  *
+      * INDUSTRY ISN'T ON THE MASTER LIST (TO OREJECT) AND KEEP       *
+      * READING UNTIL A VALID ROW TURNS UP OR THE FILE IS EXHAUSTED   *
+      *---------------------------------------------------------------*
+           PERFORM UNTIL (ICOMP-EOF)
+                     OR (ICOMP-PARSED-OK AND ICOMP-INDUSTRY-VALID)
+              IF (ICOMP-UNPARSABLE) THEN
+                 PERFORM ICOMP-BADROW-WRITE
+              ELSE
+                 PERFORM ICOMP-REJECT-WRITE
+              END-IF
+              PERFORM FILE-READ-ICOMP
+              IF (NOT ICOMP-EOF) THEN
+                 MOVE ICOMP-RECORD TO ICOMP-REC
+                 PERFORM ICOMP-VALIDATE-ROW
+              ELSE
+                 MOVE 'Y' TO ICOMP-VALID-SW
+                 MOVE 'Y' TO ICOMP-PARSE-SW
+              END-IF
+           END-PERFORM
+
+      *---------------------------------------------------------------*
+      * RESTART: SKIP PAST INDUSTRIES A PRIOR RUN ALREADY COMPLETED   *
+      * (ICOMP IS SORTED ASCENDING BY INDUSTRY, SO "ALREADY DONE" IS  *
+      * JUST "NOT GREATER THAN THE LAST CHECKPOINTED INDUSTRY")       *
+      *---------------------------------------------------------------*
+           PERFORM UNTIL (ICOMP-EOF)
+                     OR (NOT TMP-RESTART-ACTIVE)
+                     OR (ICOMP-INDUSTRY > TMP-RESTART-INDUSTRY)
+              PERFORM FILE-READ-ICOMP
+              IF (NOT ICOMP-EOF) THEN
+                 MOVE ICOMP-RECORD TO ICOMP-REC
+                 PERFORM ICOMP-VALIDATE-INDUSTRY
+              ELSE
+                 MOVE 'Y' TO ICOMP-VALID-SW
+              END-IF
+           END-PERFORM
+
+           IF (NOT ICOMP-EOF) THEN
+              PERFORM ICOMP-LOOKUP-PRIOR-GROWTH
+           END-IF
+           .
+       ICOMP-READ-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-LOOKUP-PRIOR-GROWTH SECTION.
+      *===============================================================*
+           MOVE 'N' TO ICOMP-PRIOR-FOUND-SW
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-PRIOR-MAX)
+              IF (TAB-PRIOR-NAME(TMP-I-TABLE)  = ICOMP-NAME)
+                 AND (TAB-PRIOR-STATE(TMP-I-TABLE) = ICOMP-STATE) THEN
+                 MOVE 'Y' TO ICOMP-PRIOR-FOUND-SW
+                 MOVE TAB-PRIOR-GROWTH(TMP-I-TABLE)
+                   TO ICOMP-PRIOR-GROWTH
+              END-IF
+           END-PERFORM
+           .
+       ICOMP-LOOKUP-PRIOR-GROWTH-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-VALIDATE-ROW SECTION.
+      *===============================================================*
+           PERFORM ICOMP-VALIDATE-PARSE
+           IF (ICOMP-PARSED-OK) THEN
+              PERFORM ICOMP-VALIDATE-INDUSTRY
+           ELSE
+              MOVE 'N' TO ICOMP-VALID-SW
+           END-IF
+           .
+       ICOMP-VALIDATE-ROW-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-VALIDATE-PARSE SECTION.
+      *===============================================================*
+      * A ROW IS UNPARSABLE IF ITS NUMERIC GROWTH FIELD DIDN'T COME    *
+      * IN AS DIGITS (EG A BLANK OR TEXT VALUE FROM A BAD UPSTREAM     *
+      * EXTRACT), OR IF THE COMPANY NAME IS BLANK - EITHER WAY THE     *
+      * REST OF THE PIPELINE CAN'T SAFELY COMPUTE OR REPORT ON THE ROW *
+      *-----------------------------------------------------------------*
+           MOVE 'Y' TO ICOMP-PARSE-SW
+           IF (ICOMP-NAME = SPACES) THEN
+              MOVE 'N' TO ICOMP-PARSE-SW
+           END-IF
+           IF (ICOMP-GROWTH NOT NUMERIC) THEN
+              MOVE 'N' TO ICOMP-PARSE-SW
            END-IF
            .
-       ICOMP-READ-EXIT. EXIT.   
+       ICOMP-VALIDATE-PARSE-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-VALIDATE-INDUSTRY SECTION.
+      *===============================================================*
+           IF (TAB-IMAST-MAX = 0) THEN
+              MOVE 'Y' TO ICOMP-VALID-SW
+           ELSE
+              MOVE 'N' TO ICOMP-VALID-SW
+              PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                        UNTIL (TMP-I-TABLE > TAB-IMAST-MAX)
+                 IF (TAB-IMAST-INDUSTRY(TMP-I-TABLE) = ICOMP-INDUSTRY)
+                    MOVE 'Y' TO ICOMP-VALID-SW
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+       ICOMP-VALIDATE-INDUSTRY-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-CHECK-DUPLICATE SECTION.
+      *===============================================================*
+           MOVE 'N' TO ICOMP-DUP-SW
+           PERFORM VARYING TMP-I-TABLE FROM 1 BY 1
+                     UNTIL (TMP-I-TABLE > TAB-SEEN-MAX)
+              IF (TAB-SEEN-NAME(TMP-I-TABLE) = ICOMP-NAME)
+                 MOVE 'Y' TO ICOMP-DUP-SW
+              END-IF
+           END-PERFORM
+
+           IF (ICOMP-NOT-DUPLICATE) THEN
+              ADD  1           TO TAB-SEEN-MAX
+              IF (TAB-SEEN-MAX > TAB-SEEN-DIM)
+                 MOVE TAB-SEEN-DIM TO TAB-SEEN-MAX
+                 STRING 'TAB-SEEN OVERFLOW - DUPLICATE CHECK OFF: '
+                        ICOMP-NAME
+                   DELIMITED BY SIZE
+                   INTO APP-LOG-LINE
+                 END-STRING
+                 PERFORM SCHREIBE-APP-LOG-LINE
+              ELSE
+                 MOVE ICOMP-NAME TO TAB-SEEN-NAME(TAB-SEEN-MAX)
+              END-IF
+           END-IF
+           .
+       ICOMP-CHECK-DUPLICATE-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-CHECK-THRESHOLD SECTION.
+      *===============================================================*
+           MOVE 'Y' TO ICOMP-RANGE-SW
+           IF (TMP-THRESHOLD-MIN-ACTIVE)
+              AND (ICOMP-GROWTH < TMP-THRESHOLD-MIN) THEN
+              MOVE 'N' TO ICOMP-RANGE-SW
+           END-IF
+           IF (TMP-THRESHOLD-MAX-ACTIVE)
+              AND (ICOMP-GROWTH > TMP-THRESHOLD-MAX) THEN
+              MOVE 'N' TO ICOMP-RANGE-SW
+           END-IF
+           .
+       ICOMP-CHECK-THRESHOLD-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-REJECT-WRITE SECTION.
+      *===============================================================*
+           MOVE SPACES TO OREJECT-REC
+           STRING 'UNKNOWN INDUSTRY: ' ICOMP-NAME ' ' ICOMP-STATE ' '
+                  ICOMP-INDUSTRY
+             DELIMITED BY SIZE
+             INTO OREJECT-REC
+           END-STRING
+           MOVE OREJECT-REC TO OREJECT-RECORD
+           PERFORM FILE-WRITE-OREJECT
+           .
+       ICOMP-REJECT-WRITE-EXIT. EXIT.
+      *****************************************************************
+       ICOMP-BADROW-WRITE SECTION.
+      *===============================================================*
+           ADD  1      TO TMP-BADROW-COUNT
+           MOVE SPACES TO OBADROW-REC
+           STRING 'UNPARSABLE ROW: ' ICOMP-NAME ' ' ICOMP-STATE ' '
+                  ICOMP-INDUSTRY
+             DELIMITED BY SIZE
+             INTO OBADROW-REC
+           END-STRING
+           MOVE OBADROW-REC TO OBADROW-RECORD
+           PERFORM FILE-WRITE-OBADROW
+           .
+       ICOMP-BADROW-WRITE-EXIT. EXIT.
       *****************************************************************
        ISABB-READ SECTION.
       *===============================================================*
@@ -328,10 +1552,46 @@
               MOVE ISABB-RECORD TO ISABB-REC
            END-IF
            .
-       ISABB-READ-EXIT. EXIT.   
+       ISABB-READ-EXIT. EXIT.
+      *****************************************************************
+       IPARM-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IPARM
+           IF (NOT IPARM-EOF) THEN
+              MOVE IPARM-RECORD TO IPARM-REC
+           END-IF
+           .
+       IPARM-READ-EXIT. EXIT.
+      *****************************************************************
+       IMAST-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IMAST
+           IF (NOT IMAST-EOF) THEN
+              MOVE IMAST-RECORD TO IMAST-REC
+           END-IF
+           .
+       IMAST-READ-EXIT. EXIT.
+      *****************************************************************
+       IPRIOR-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IPRIOR
+           IF (NOT IPRIOR-EOF) THEN
+              MOVE IPRIOR-RECORD TO IPRIOR-REC
+           END-IF
+           .
+       IPRIOR-READ-EXIT. EXIT.
+      *****************************************************************
+       ICHKPT-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-ICHKPT
+           IF (NOT ICHKPT-EOF) THEN
+              MOVE ICHKPT-RECORD TO CHKPT-REC
+           END-IF
+           .
+       ICHKPT-READ-EXIT. EXIT.
+
 
 
-      
       *****************************************************************
        OREPORT-WRITE SECTION.
       *===============================================================*
@@ -345,20 +1605,50 @@
       *****************************************************************
        PGM-FINISH SECTION.
       *===============================================================*
-      
+           MOVE ICOMP-COUNT TO PGM-THROUGHPUT-COUNT
+
+      *---------------------------------------------------------------*
+      * END-TO-END RECONCILIATION SUMMARY - WRITTEN BEFORE THE FILES  *
+      * IT REPORTS ON ARE CLOSED, SO FILE-WRITE-ORECON's OWN ERROR    *
+      * HANDLING (VIA PGM-ERR) STILL SEES THEM OPEN IF IT NEEDS TO    *
+      * REPORT A PROBLEM                                              *
+      *---------------------------------------------------------------*
+           MOVE SPACES              TO ORECON-REC
+           MOVE ICOMP-COUNT         TO ORECON-ICOMP-COUNT
+           MOVE ISABB-COUNT         TO ORECON-ISABB-COUNT
+           MOVE IMAST-COUNT         TO ORECON-IMAST-COUNT
+           MOVE OREPORT-COUNT       TO ORECON-OREPORT-COUNT
+           MOVE OREJECT-COUNT       TO ORECON-OREJECT-COUNT
+           MOVE TMP-FILTERED-COUNT  TO ORECON-FILTERED-COUNT
+           MOVE TMP-RECON-STATUS    TO ORECON-RECON-STATUS
+           MOVE TMP-RECON-EXPECTED  TO ORECON-EXPECTED-COUNT
+           MOVE TMP-BADROW-COUNT    TO ORECON-OBADROW-COUNT
+           MOVE ORECON-REC          TO ORECON-RECORD
+           PERFORM FILE-WRITE-ORECON
+
       *---------------------------------------------------------------*
       * CLOSE FILES                                                   *
       *---------------------------------------------------------------*
            PERFORM FILE-CLOSE-ICOMP
            PERFORM FILE-CLOSE-ISABB
+           PERFORM FILE-CLOSE-IMAST
+           PERFORM FILE-CLOSE-IPRIOR
            PERFORM FILE-CLOSE-OREPORT
-      
+           PERFORM FILE-CLOSE-OREJECT
+           PERFORM FILE-CLOSE-OBADROW
+           PERFORM FILE-CLOSE-OCHKPT
+           PERFORM FILE-CLOSE-ORECON
+
       *---------------------------------------------------------------*
       * MESSAGES                                                      *
       *---------------------------------------------------------------*
            DISPLAY 'INPUT ICOMP.........: ' ICOMP-COUNT
            DISPLAY 'INPUT ISABB.........: ' ISABB-COUNT
+           DISPLAY 'INPUT IMAST.........: ' IMAST-COUNT
            DISPLAY 'OUTPUT OREPORT......: ' OREPORT-COUNT
+           DISPLAY 'OUTPUT OREJECT......: ' OREJECT-COUNT
+           DISPLAY 'OUTPUT OBADROW......: ' TMP-BADROW-COUNT
+           DISPLAY 'FILTERED BY THRESHOLD: ' TMP-FILTERED-COUNT
            MOVE FUNCTION CURRENT-DATE TO PGM-DATE
            DISPLAY PGM-NAME ' ENDE.......: '
              PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
@@ -390,13 +1680,46 @@
        COPY 'LIB/FILE/IFILESE.cob' REPLACING 
             ==:V1:== BY ==ICOMP==
             ==:V2:== BY =='IO/companies.txt'==.
-       COPY 'LIB/FILE/IFILESE.cob' REPLACING 
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
             ==:V1:== BY ==ISABB==
             ==:V2:== BY =='IO/stateabb.txt'==.
-       COPY 'LIB/FILE/OFILESE.cob' REPLACING 
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IPARM==
+            ==:V2:== BY =='IO/bat1parm.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IMAST==
+            ==:V2:== BY =='IO/industries.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICTL==
+            ==:V2:== BY =='IO/companiesctl.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IPRIOR==
+            ==:V2:== BY =='IO/priorgrowth.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ICHKPT==
+            ==:V2:== BY =='IO/bat1chkpt.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
             ==:V1:== BY ==OREPORT==
             ==:V2:== BY =='IO/OREPORT.txt'==.
-      
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OREJECT==
+            ==:V2:== BY =='IO/reject.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OCHKPT==
+            ==:V2:== BY =='IO/bat1chkpt.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==ORECON==
+            ==:V2:== BY =='IO/reconsummary.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OBADROW==
+            ==:V2:== BY =='IO/badrow.txt'==.
+
       *****************************************************************
        END PROGRAM TPL-BAT1.
       *****************************************************************
