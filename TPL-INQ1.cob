@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPL-INQ1.
+      *****************************************************************
+      * TPL-INQ1: COMPANY INQUIRY TRANSACTION                         *
+      *===============================================================*
+      * VERSION: V01.00.00 - 08.08.2026 - 00:00 / URIZF               *
+      *===============================================================*
+      * STAND-IN FOR AN ONLINE (CICS OR EQUIVALENT) INQUIRY SCREEN -  *
+      * THIS SHOP HAS NO CICS REGION, SO THE "TRANSACTION" IS A SMALL *
+      * REQUEST/RESPONSE PAIR OF FILES: EACH LINE OF IQREQ NAMES ONE  *
+      * COMPANY TO LOOK UP, AND THE ANSWER IS BOTH WRITTEN TO OIQRESP *
+      * AND DISPLAYED, SO HELP-DESK STAFF CAN DRIVE IT FROM A SIMPLE  *
+      * SUBMIT SCRIPT WITHOUT SCANNING A FULL BATCH REPORT.           *
+      *                                                                *
+      * INPUT:                                                        *
+      * ======                                                        *
+      * KCOMP - INDEXED COMPANIES MASTER (IO/companies.dat), KEYED ON *
+      *         NAME + STATE, BUILT/REFRESHED BY TPL-MAINT1           *
+      * IQREQ - INQUIRY REQUESTS (IO/inquiry.txt), ONE NAME + STATE   *
+      *         PER LINE                                              *
+      *                                                                *
+      * OUTPUT:                                                       *
+      * =======                                                       *
+      * OIQRESP - ONE ANSWER LINE PER REQUEST (IO/inquiryresp.txt)    *
+      *===============================================================*
+      * AUTHOR: FELIX RIZZOLLI (FR)                        08.08.2026 *
+      *===============================================================*
+      * CHANGES:                                                      *
+      *---------------------------------------------------------------*
+      * XX000-V00.00.00            NN                      DD.MM.YYYY *
+      *---------------------------------------------------------------*
+      *===============================================================*
+      * COPYRIGHT: FELIX RIZZOLLI                                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       CONFIGURATION SECTION.
+      *===============================================================*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+      *===============================================================*
+
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/KFILEFCW.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY =='IO/companies.dat'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==IQREQ==
+            ==:V2:== BY =='IO/inquiry.txt'==.
+       COPY 'LIB/FILE/IFILEFCW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OIQRESP==
+            ==:V2:== BY =='IO/inquiryresp.txt'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+       COPY 'LIB/FILE/OFILEFCW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY =='IO/alert.txt'==.
+
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+      *===============================================================*
+       COPY 'LIB/FILE/KFILEFDW.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY ==40==
+            ==:V3:== BY ==28==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==IQREQ==
+            ==:V2:== BY ==40==.
+       COPY 'LIB/FILE/IFILEFDW.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY ==80==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OIQRESP==
+            ==:V2:== BY ==100==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY ==120==.
+       COPY 'LIB/FILE/OFILEFDW.cob' REPLACING
+            ==:V1:== BY ==OALERT==
+            ==:V2:== BY ==232==.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * INPUT KCOMP = INDEXED COMPANIES MASTER - FIELDS OVERLAID ONTO *
+      * THE FLAT KEY/DATA RECORD THE SAME WAY ICOMP-REC IS OVERLAID   *
+      * ONTO ICOMP-RECORD IN TPL-MAINT1 (PLAIN GROUP MOVE, NO         *
+      * REDEFINES NEEDED)                                             *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/KFILEWS.cob' REPLACING ==:V1:== BY ==KCOMP==.
+       01 KCOMP-REC.
+           05 KCOMP-NAME               PIC X(38).
+           05 KCOMP-STATE              PIC X(2).
+           05 KCOMP-INDUSTRY           PIC X(23).
+           05 KCOMP-GROWTH             PIC S9(3)V99.
+
+      *---------------------------------------------------------------*
+      * INPUT IQREQ = ONE INQUIRY REQUEST (NAME + STATE) PER LINE     *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==IQREQ==.
+       01 IQREQ-REC.
+           05 IQREQ-NAME               PIC X(38).
+           05 IQREQ-STATE              PIC X(2).
+
+      *---------------------------------------------------------------*
+      * OUTPUT OIQRESP = ONE ANSWER LINE PER REQUEST                  *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/OFILEWS.cob' REPLACING ==:V1:== BY ==OIQRESP==.
+       01 OIQRESP-REC                 PIC X(100).
+
+      *---------------------------------------------------------------*
+      * TEMPORARY                                                     *
+      *---------------------------------------------------------------*
+       01 TMP-KCOMP-KEY                PIC X(40).
+       01 TMP-GROWTH-EDIT              PIC -ZZZ9,99.
+       01 COUNTER.
+           05 TMP-COUNT-FOUND          PIC 9(7).
+           05 TMP-COUNT-NOTFOUND       PIC 9(7).
+
+      *---------------------------------------------------------------*
+      * COPIES                                                        *
+      *---------------------------------------------------------------*
+       COPY 'LIB/ERR/ERRBWS.cob'.
+
+      *---------------------------------------------------------------*
+      * ACFG = OPTIONAL LOCAL APP-LOG CONFIG FILE (SEE CHECK-APP-LOG / *
+      * APPLOG-CONFIG-READ IN ERRB) - NOT OPENED HERE, ONLY WHEN       *
+      * RZSC01 ISN'T CONFIGURED                                       *
+      *---------------------------------------------------------------*
+       COPY 'LIB/FILE/IFILEWS.cob' REPLACING ==:V1:== BY ==ACFG==.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+       MAIN SECTION.
+      *===============================================================*
+           PERFORM PGM-INIT
+
+           PERFORM IQREQ-READ
+           PERFORM UNTIL (IQREQ-EOF)
+              PERFORM LOOKUP-ONE-REQUEST
+              PERFORM IQREQ-READ
+           END-PERFORM
+
+           PERFORM PGM-END
+           .
+       MAIN-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-INIT SECTION.
+      *===============================================================*
+
+      *---------------------------------------------------------------*
+      * INITIALIZE VARIABLES                                          *
+      *---------------------------------------------------------------*
+           MOVE 'TPL-INQ1'                            TO PGM-NAME
+           MOVE 'COMPANY INQUIRY TRANSACTION'
+             TO PGM-DESCRIPTION
+      *    END-MOVE
+           PERFORM DISPLAY-PGM-START
+           MOVE ZERO                                 TO PGM-END-RC
+
+      *---------------------------------------------------------------*
+      * OPEN FILES                                                    *
+      *---------------------------------------------------------------*
+           PERFORM FILE-OPEN-INPUT-KCOMP
+           PERFORM FILE-OPEN-INPUT-IQREQ
+           PERFORM FILE-OPEN-OUTPUT-OIQRESP
+           .
+       PGM-INIT-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       LOOKUP-ONE-REQUEST SECTION.
+      *===============================================================*
+           MOVE SPACES TO TMP-KCOMP-KEY
+           STRING IQREQ-NAME IQREQ-STATE
+             DELIMITED BY SIZE
+             INTO TMP-KCOMP-KEY
+           END-STRING
+           MOVE TMP-KCOMP-KEY TO KCOMP-KEY
+
+           PERFORM FILE-READ-KEY-KCOMP
+
+           IF (KCOMP-OK) THEN
+              MOVE KCOMP-RECORD TO KCOMP-REC
+              PERFORM BUILD-FOUND-RESPONSE
+              ADD 1 TO TMP-COUNT-FOUND
+           ELSE
+              PERFORM BUILD-NOTFOUND-RESPONSE
+              ADD 1 TO TMP-COUNT-NOTFOUND
+           END-IF
+
+           PERFORM FILE-WRITE-OIQRESP
+           DISPLAY OIQRESP-REC
+           .
+       LOOKUP-ONE-REQUEST-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       BUILD-FOUND-RESPONSE SECTION.
+      *===============================================================*
+           MOVE KCOMP-GROWTH TO TMP-GROWTH-EDIT
+           MOVE SPACES TO OIQRESP-REC
+           STRING 'FOUND     : ' KCOMP-NAME ' ' KCOMP-STATE ' '
+                  KCOMP-INDUSTRY ' ' TMP-GROWTH-EDIT
+             DELIMITED BY SIZE
+             INTO OIQRESP-REC
+           END-STRING
+           MOVE OIQRESP-REC TO OIQRESP-RECORD
+           .
+       BUILD-FOUND-RESPONSE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       BUILD-NOTFOUND-RESPONSE SECTION.
+      *===============================================================*
+           MOVE SPACES TO OIQRESP-REC
+           STRING 'NOT FOUND : ' IQREQ-NAME ' ' IQREQ-STATE
+             DELIMITED BY SIZE
+             INTO OIQRESP-REC
+           END-STRING
+           MOVE OIQRESP-REC TO OIQRESP-RECORD
+           .
+       BUILD-NOTFOUND-RESPONSE-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       IQREQ-READ SECTION.
+      *===============================================================*
+           PERFORM FILE-READ-IQREQ
+           IF (NOT IQREQ-EOF) THEN
+              MOVE IQREQ-RECORD TO IQREQ-REC
+           END-IF
+           .
+       IQREQ-READ-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-FINISH SECTION.
+      *===============================================================*
+           COMPUTE PGM-THROUGHPUT-COUNT = IQREQ-COUNT
+
+      *---------------------------------------------------------------*
+      * CLOSE FILES                                                   *
+      *---------------------------------------------------------------*
+           PERFORM FILE-CLOSE-KCOMP
+           PERFORM FILE-CLOSE-IQREQ
+           PERFORM FILE-CLOSE-OIQRESP
+
+      *---------------------------------------------------------------*
+      * MESSAGES                                                      *
+      *---------------------------------------------------------------*
+           DISPLAY 'REQUESTS.............: ' IQREQ-COUNT
+           DISPLAY 'FOUND................: ' TMP-COUNT-FOUND
+           DISPLAY 'NOT FOUND............: ' TMP-COUNT-NOTFOUND
+           MOVE FUNCTION CURRENT-DATE TO PGM-DATE
+           DISPLAY PGM-NAME ' ENDE.......: '
+             PGM-DATE(1:4) '.' PGM-DATE(5:2) '.' PGM-DATE(7:2) ' '
+             PGM-DATE(9:2) ':' PGM-DATE(11:2) ':' PGM-DATE(13:2) ' '
+      *    END-DISPLAY
+           .
+       PGM-FINISH-EXIT. EXIT.
+
+
+
+      *****************************************************************
+       PGM-END SECTION.
+      *===============================================================*
+           PERFORM PGM-FINISH.
+           IF (PGM-END-RC > '004') THEN
+              DISPLAY 'ERROR'
+           ELSE
+              PERFORM DISPLAY-PGM-END
+              MOVE PGM-END-RC TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+       PGM-END-EXIT. EXIT.
+
+      *****************************************************************
+      * COPIES                                                        *
+      *===============================================================*
+       COPY 'LIB/ERR/ERRB'.
+       COPY 'LIB/FILE/KFILESE.cob' REPLACING
+            ==:V1:== BY ==KCOMP==
+            ==:V2:== BY =='IO/companies.dat'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==IQREQ==
+            ==:V2:== BY =='IO/inquiry.txt'==.
+       COPY 'LIB/FILE/IFILESE.cob' REPLACING
+            ==:V1:== BY ==ACFG==
+            ==:V2:== BY =='IO/applog.cfg'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OIQRESP==
+            ==:V2:== BY =='IO/inquiryresp.txt'==.
+       COPY 'LIB/FILE/OFILESE.cob' REPLACING
+            ==:V1:== BY ==OLOG==
+            ==:V2:== BY =='IO/applog.log'==.
+
+      *****************************************************************
+       END PROGRAM TPL-INQ1.
+      *****************************************************************
